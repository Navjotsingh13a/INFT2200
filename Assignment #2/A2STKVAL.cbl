@@ -0,0 +1,192 @@
+       identification division.
+       program-id. A2STKVAL.
+       date-written. 08 Aug 2026.
+       author. Navjot Singh
+      * Description: Validation pass for A2STOCK -- compares the
+      * stock numbers on INFILE against the stock master (STKMAST)
+      * and lists duplicate stock numbers and stock numbers that are
+      * not on the stock master. Intended to run ahead of A2STOCK so
+      * a bad extract is caught before the profit report runs....
+
+       environment division.
+       input-output section.
+       file-control.
+           select input-file assign to INFILE.
+           select stkmast-file assign to STKMAST.
+           select output-file assign to VALRPT.
+
+       data division.
+       file section.
+
+       fd input-file
+           recording mode is F.
+
+      * Structure of an input record (same layout A2STOCK reads)....
+       01 input-record.
+           05 in-stock-number     pic 9(7).
+           05 in-item-number      pic 9(5).
+           05 in-product-dept     pic x(7).
+           05 in-location         pic x(4).
+           05 in-qty-on-hand      pic 9(5).
+           05 in-ordered-qty      pic 9(5).
+           05 in-price-per-unit   pic 9(7).
+
+      * Stock master: one record per valid stock number....
+       fd stkmast-file
+           recording mode is F.
+       01 stkmast-record.
+           05 sm-stock-number     pic 9(7).
+           05 sm-description      pic x(20).
+
+       fd output-file
+           recording mode is F.
+       01 output-record          pic x(132).
+
+       working-storage section.
+       01 eof-flag              pic x value 'N'.
+       01 mast-eof-flag         pic x value 'N'.
+
+      * Stock master loaded into a table for lookup....
+       01 ws-mast-table-size    pic 9(4) comp value 0.
+       01 ws-mast-max           pic 9(4) value 5000.
+       01 ws-mast-table.
+           05 ws-mast-entry occurs 5000 times
+               indexed by ws-mast-idx.
+               10 ws-mast-stock-number pic 9(7).
+
+      * Stock numbers already seen on this run, for duplicate check...
+       01 ws-seen-table-size    pic 9(4) comp value 0.
+       01 ws-seen-max           pic 9(4) value 5000.
+       01 ws-seen-table.
+           05 ws-seen-entry occurs 5000 times
+               indexed by ws-seen-idx.
+               10 ws-seen-stock-number pic 9(7).
+
+       01 ws-found-flag         pic x.
+       01 ws-dup-count          pic 9(5) value 0.
+       01 ws-unknown-count      pic 9(5) value 0.
+       01 ws-record-count       pic 9(5) value 0.
+
+       01 ws-report-heading.
+           05 filler pic x(132) value
+              'Navjot Singh - A2STKVAL Stock Number Validation'.
+
+       01 blank-line.
+           05 filler pic x(132) value spaces.
+
+       01 dup-line.
+           05 filler pic x(30) value 'Duplicate stock number     : '.
+           05 dup-stock-number pic x(7).
+           05 filler pic x(95) value spaces.
+
+       01 unknown-line.
+           05 filler pic x(30) value 'Unknown stock number       : '.
+           05 unknown-stock-number pic x(7).
+           05 filler pic x(95) value spaces.
+
+       01 summary-line.
+           05 filler pic x(20) value 'Records read:      '.
+           05 summary-records  pic zzzz9.
+           05 filler pic x(5)  value spaces.
+           05 filler pic x(20) value 'Duplicates:        '.
+           05 summary-dups     pic zzzz9.
+           05 filler pic x(5)  value spaces.
+           05 filler pic x(20) value 'Unknown:            '.
+           05 summary-unknown  pic zzzz9.
+           05 filler pic x(37) value spaces.
+
+       procedure division.
+       000-main.
+           open input input-file stkmast-file
+           open output output-file
+
+           move ws-report-heading to output-record
+           write output-record
+           move blank-line to output-record
+           write output-record
+
+           perform 100-load-stock-master
+
+           perform until eof-flag = 'Y'
+               read input-file
+                   at end
+                       move 'Y' to eof-flag
+                   not at end
+                       perform 200-validate-record
+               end-read
+           end-perform
+
+           move blank-line to output-record
+           write output-record
+           move ws-record-count to summary-records
+           move ws-dup-count to summary-dups
+           move ws-unknown-count to summary-unknown
+           move summary-line to output-record
+           write output-record
+
+      * A non-zero return code tells the next JCL step's COND that
+      * this extract failed validation, so a bad extract stops the
+      * chain instead of letting A2STOCK run against it....
+           if ws-dup-count > 0 or ws-unknown-count > 0
+               move 4 to return-code
+           end-if
+
+           close input-file stkmast-file output-file
+           goback.
+
+      * Load every stock master stock number into the lookup table....
+       100-load-stock-master.
+           perform until mast-eof-flag = 'Y'
+               read stkmast-file
+                   at end
+                       move 'Y' to mast-eof-flag
+                   not at end
+                       if ws-mast-table-size < ws-mast-max
+                           add 1 to ws-mast-table-size
+                           move sm-stock-number
+                             to ws-mast-stock-number(ws-mast-table-size)
+                       end-if
+               end-read
+           end-perform.
+
+      * Check one INFILE record for duplicate and unknown stock number.
+       200-validate-record.
+           add 1 to ws-record-count
+
+           move 'N' to ws-found-flag
+           perform varying ws-seen-idx from 1 by 1
+               until ws-seen-idx > ws-seen-table-size
+               or ws-found-flag = 'Y'
+               if in-stock-number = ws-seen-stock-number(ws-seen-idx)
+                   move 'Y' to ws-found-flag
+               end-if
+           end-perform
+           if ws-found-flag = 'Y'
+               add 1 to ws-dup-count
+               move in-stock-number to dup-stock-number
+               move dup-line to output-record
+               write output-record
+           else
+               if ws-seen-table-size < ws-seen-max
+                   add 1 to ws-seen-table-size
+                   move in-stock-number
+                       to ws-seen-stock-number(ws-seen-table-size)
+               end-if
+           end-if
+
+           move 'N' to ws-found-flag
+           perform varying ws-mast-idx from 1 by 1
+               until ws-mast-idx > ws-mast-table-size
+               or ws-found-flag = 'Y'
+               if in-stock-number = ws-mast-stock-number(ws-mast-idx)
+                   move 'Y' to ws-found-flag
+               end-if
+           end-perform
+           if ws-found-flag = 'N'
+               add 1 to ws-unknown-count
+               move in-stock-number to unknown-stock-number
+               move unknown-line to output-record
+               write output-record
+           end-if.
+
+       end program A2STKVAL.
