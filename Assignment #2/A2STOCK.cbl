@@ -10,6 +10,28 @@
        file-control.
            select input-file assign to INFILE.
            select output-file assign to OUTFILE.
+           select optional ckpt-file assign to CKPTFILE
+               organization is sequential.
+
+      * Department discount-rate table, read once at startup so a
+      * rate change is a data change, not a recompile....
+           select disctab-file assign to DISCTAB
+               organization is sequential.
+
+      * Control-total/balancing report, one line, written at the end
+      * of the run so records read and written can be checked....
+           select ctl-file assign to CTLRPT
+               organization is sequential.
+
+      * Records rejected before they can flow into the profit totals..
+           select exception-file assign to EXCFILE
+               organization is sequential.
+
+      * Year-to-date profit accumulator, carried across runs so
+      * month/year totals don't have to be rebuilt from a stack of
+      * daily reports....
+           select optional ytd-file assign to YTDFILE
+               organization is sequential.
 
        data division.
        file section.
@@ -32,12 +54,108 @@
            recording mode is F.
        01 output-record          pic x(132).
 
+      * Restart checkpoint: last stock number fully processed and the
+      * running total at that point....
+       fd ckpt-file
+           recording mode is F.
+       01 ckpt-record.
+           05 ckpt-stock-number      pic 9(7).
+           05 ckpt-total-profit      pic 9(11)v99.
+           05 ckpt-records-read      pic 9(7).
+           05 ckpt-records-written   pic 9(7).
+           05 ckpt-hash-total        pic 9(11).
+           05 ckpt-prev-dept         pic x(7).
+           05 ckpt-first-record-flag pic x.
+           05 ckpt-dept-subtotal     pic 9(9)v99.
+           05 ckpt-page-number       pic 99.
+
+      * Department discount-rate table: department code and rate....
+       fd disctab-file
+           recording mode is F.
+       01 disctab-record.
+           05 dt-dept                pic x(7).
+           05 dt-rate                pic 99.
+
+      * Control-total/balancing report record....
+       fd ctl-file
+           recording mode is F.
+           copy CTLREC.
+
+      * One line per rejected stock record and why it was rejected....
+       fd exception-file
+           recording mode is F.
+       01 exception-record.
+           05 exc-stock-number      pic 9(7).
+           05 filler                pic x(02) value spaces.
+           05 exc-reason            pic x(30).
+
+      * Year-to-date accumulator: a single record holding the
+      * running total final profit across every run to date....
+       fd ytd-file
+           recording mode is F.
+       01 ytd-record.
+           05 ytd-total-profit      pic 9(11)v99.
+
        working-storage section.
        01 eof-flag         pic x value 'N'.
 
+      * Control-total counters, written to ctl-file at end of run.
+      * Hash total is the sum of the stock numbers processed, so a
+      * dropped or duplicated record shows up as an out-of-balance
+      * total between runs....
+       01 ws-ctl-records-read      pic 9(7) value 0.
+       01 ws-ctl-records-written   pic 9(7) value 0.
+       01 ws-ctl-hash-total        pic 9(11) value 0.
+
+      * Set to 'N' by validate-record when a record fails a check, so
+      * process-record knows to reject it instead of totalling it....
+       01 ws-valid-flag            pic x value 'Y'.
+
+      * Restart-checkpoint fields....
+       01 ckpt-eof-flag           pic x value 'N'.
+       01 ws-restart-flag         pic x value 'N'.
+       01 ws-restart-stock        pic 9(7) value 0.
+       01 ws-skip-done-flag       pic x value 'N'.
+       01 ws-ckpt-interval        pic 99 value 25.
+       01 ws-ckpt-counter         pic 99 value 0.
+
+      * Department discount-rate table, loaded from DISCTAB at
+      * startup by 040-load-discount-table....
+       01 ws-discount-table.
+           05 ws-discount-entry occurs 20 times.
+               10 ws-disc-dept   pic x(7).
+               10 ws-disc-rate   pic 99.
+
+       01 ws-disc-idx           pic 99 comp.
+       01 ws-disc-table-size    pic 99 value 0.
+       01 ws-disc-table-max     pic 99 value 20.
+       01 ws-disc-found-flag    pic x value 'N'.
+       01 disctab-eof-flag      pic x value 'N'.
+
        01 ws-total-final-profit        pic 9(11)v99 value 0.
        01 ws-edit-total-final-profit   pic $$$,$$$,$$$,$$9.99.
 
+      * Year-to-date profit, read from ytd-file at startup, folded
+      * with this run's total, and written back out at end of run....
+       01 ytd-eof-flag                 pic x value 'N'.
+       01 ws-ytd-total-profit          pic 9(11)v99 value 0.
+
+      * Control-break and paging fields....
+       01 ws-prev-dept                 pic x(7) value spaces.
+       01 ws-first-record-flag         pic x value 'Y'.
+       01 ws-dept-subtotal             pic 9(9)v99 value 0.
+       01 ws-line-count                pic 99 value 0.
+       01 ws-lines-per-page            pic 99 value 40.
+       01 ws-page-number               pic 99 value 0.
+
+      * Department subtotal line....
+       01 dept-subtotal-line.
+           05 filler pic x(19) value 'Dept Subtotal for '.
+           05 dept-subtotal-dept   pic x(7).
+           05 filler pic x(2) value ': '.
+           05 dept-subtotal-amount pic zzz,zz9.99.
+           05 filler pic x(93) value spaces.
+
       * Report Heading...
        01 ws-report-heading.
            05 filler pic x(132) value
@@ -74,7 +192,9 @@
            05 d-ordered-qty        pic zz,zzz.
            05 filler               pic x(3) value space.
            05 d-need-to-order      pic zz,zzz.
-           05 filler               pic x(3) value space.
+           05 filler               pic x(1) value space.
+           05 d-need-status        pic x(9).
+           05 filler               pic x(2) value space.
            05 d-unit-price         pic zz,zz9.99.
            05 filler               pic x(3) value space.
            05 d-before-disc        pic zz,zz9.99.
@@ -93,6 +213,15 @@
            05 total-amount         pic zzz,zz9.99.
            05 filler               pic x(103) value spaces.
 
+      * Year-to-date total final profit, printed alongside today's
+      * total....
+       01 ytd-line.
+           05 filler              pic x(28)
+              value 'Year-To-Date Final Profit:'.
+           05 filler               pic x(3)  value spaces.
+           05 ytd-amount           pic zzz,zzz,zz9.99.
+           05 filler               pic x(88) value spaces.
+
       * Variables used for calculations in processing each record...
        01 calculations.
            05 ws-price             pic 9(7)v99.
@@ -104,20 +233,21 @@
        procedure division.
        000-main.
            open input input-file
-           open output output-file
 
-      * Write report heading and titles...
-           move ws-report-heading to output-record
-           write output-record
+           perform 040-load-discount-table
+           perform 050-checkpoint-restart
+           perform 070-ytd-restart
 
-           move blank-line to output-record
-           write output-record
+           if ws-restart-flag = 'Y'
+               perform 060-skip-processed-records
+               open extend output-file
+           else
+               open output output-file
+               perform 100-print-headings
+           end-if
 
-           move ws-title to output-record
-           write output-record
-
-           move blank-line to output-record
-           write output-record
+           open output ctl-file
+           open output exception-file
 
       * Loop through input file until end of file...
            perform until eof-flag = 'Y'
@@ -125,9 +255,14 @@
                    at end
                        move 'Y' to eof-flag
                    not at end
+                       add 1 to ws-ctl-records-read
                        perform process-record
            end-read
            end-perform.
+
+      * Print the last department's subtotal...
+           perform 200-dept-break
+
            move blank-line to output-record
            write output-record
 
@@ -136,12 +271,228 @@
            move total-line to output-record
            write output-record
 
+      * Fold this run's total into the year-to-date figure and print
+      * it alongside today's total....
+           perform 930-write-ytd-total
+
+           move ws-ytd-total-profit to ytd-amount
+           move ytd-line to output-record
+           write output-record
+
+      * A clean finish clears the checkpoint so the next run starts
+      * from record one again....
+           perform 910-clear-checkpoint
+
+           perform 920-write-control-total
+
       * Stop the program...
            close input-file
            close output-file
+           close ctl-file
+           close exception-file
            goback.
 
+      * Load the department discount-rate table from DISCTAB so
+      * purchasing can change a rate without a recompile....
+       040-load-discount-table.
+           open input disctab-file
+           perform until disctab-eof-flag = 'Y'
+               read disctab-file
+                   at end
+                       move 'Y' to disctab-eof-flag
+                   not at end
+                       if ws-disc-table-size < ws-disc-table-max
+                           add 1 to ws-disc-table-size
+                           move dt-dept
+                               to ws-disc-dept(ws-disc-table-size)
+                           move dt-rate
+                               to ws-disc-rate(ws-disc-table-size)
+                       end-if
+               end-read
+           end-perform
+           close disctab-file.
+
+      * Read the checkpoint file, if one exists, and restore the last
+      * stock number processed and the running profit total....
+       050-checkpoint-restart.
+           open input ckpt-file
+           read ckpt-file
+               at end move 'Y' to ckpt-eof-flag
+           end-read
+           if ckpt-eof-flag = 'N'
+               move 'Y' to ws-restart-flag
+               move ckpt-stock-number to ws-restart-stock
+               move ckpt-total-profit to ws-total-final-profit
+               move ckpt-records-written to ws-ctl-records-written
+               move ckpt-hash-total to ws-ctl-hash-total
+               move ckpt-prev-dept to ws-prev-dept
+               move ckpt-first-record-flag to ws-first-record-flag
+               move ckpt-dept-subtotal to ws-dept-subtotal
+               move ckpt-page-number to ws-page-number
+           end-if
+           close ckpt-file.
+
+      * Read past every input record already covered by the checkpoint
+      * and resume normal processing on the first one past it....
+       060-skip-processed-records.
+           perform until eof-flag = 'Y' or ws-skip-done-flag = 'Y'
+               read input-file
+                   at end
+                       move 'Y' to eof-flag
+                   not at end
+                       add 1 to ws-ctl-records-read
+                       if in-stock-number > ws-restart-stock
+                           move 'Y' to ws-skip-done-flag
+                           perform process-record
+                       end-if
+               end-read
+           end-perform.
+
+      * Write the current stock number and running total to the
+      * checkpoint file so a rerun can resume from here....
+       900-write-checkpoint.
+           open output ckpt-file
+           move in-stock-number to ckpt-stock-number
+           move ws-total-final-profit to ckpt-total-profit
+           move ws-ctl-records-written to ckpt-records-written
+           move ws-ctl-hash-total to ckpt-hash-total
+           move ws-prev-dept to ckpt-prev-dept
+           move ws-first-record-flag to ckpt-first-record-flag
+           move ws-dept-subtotal to ckpt-dept-subtotal
+           move ws-page-number to ckpt-page-number
+           write ckpt-record
+           close ckpt-file.
+
+      * Leave an empty checkpoint file behind on a normal finish....
+       910-clear-checkpoint.
+           open output ckpt-file
+           close ckpt-file.
+
+      * Read the year-to-date accumulator, if one exists, into
+      * working storage before the run starts....
+       070-ytd-restart.
+           open input ytd-file
+           read ytd-file
+               at end move 'Y' to ytd-eof-flag
+           end-read
+           if ytd-eof-flag = 'N'
+               move ytd-total-profit to ws-ytd-total-profit
+           end-if
+           close ytd-file.
+
+      * Add this run's total final profit to the year-to-date figure
+      * and write the accumulator back out for the next run....
+       930-write-ytd-total.
+           add ws-total-final-profit to ws-ytd-total-profit
+           move ws-ytd-total-profit to ytd-total-profit
+           open output ytd-file
+           write ytd-record
+           close ytd-file.
+
+      * Write the control-total/balancing record for this run....
+       920-write-control-total.
+           move "A2STOCK" to ctl-program-id
+           move ws-ctl-records-read to ctl-records-read
+           move ws-ctl-records-written to ctl-records-written
+           move ws-ctl-hash-total to ctl-hash-total
+           write ctl-record
+
+      * A non-zero return code tells the next JCL step's COND that
+      * one or more input records were rejected to the exception
+      * file this run....
+           if ws-ctl-records-written < ws-ctl-records-read
+               move 4 to return-code
+           end-if.
+
+      * Write the report heading and column titles, top of every page..
+       100-print-headings.
+           add 1 to ws-page-number
+
+           if ws-page-number > 1
+               move blank-line to output-record
+               write output-record after advancing page
+           end-if
+
+           move ws-report-heading to output-record
+           write output-record
+
+           move blank-line to output-record
+           write output-record
+
+           move ws-title to output-record
+           write output-record
+
+           move blank-line to output-record
+           write output-record
+
+           move 0 to ws-line-count.
+
+      * Print the subtotal for the department just finished....
+       200-dept-break.
+           if ws-first-record-flag = 'N'
+               move ws-prev-dept to dept-subtotal-dept
+               move ws-dept-subtotal to dept-subtotal-amount
+               move dept-subtotal-line to output-record
+               write output-record
+
+               move blank-line to output-record
+               write output-record
+
+               add 2 to ws-line-count
+           end-if
+
+           move 0 to ws-dept-subtotal.
+
+      * Check the record's content before it is allowed to flow into
+      * the profit totals -- a non-numeric or zero price/quantity
+      * field gets rejected with a reason instead of costed out...
+       validate-record.
+           move 'Y' to ws-valid-flag
+
+           if in-price-per-unit not numeric
+           or in-price-per-unit = 0
+               move 'N' to ws-valid-flag
+               move in-stock-number to exc-stock-number
+               move "INVALID PRICE PER UNIT" to exc-reason
+               write exception-record
+           end-if
+
+           if in-qty-on-hand not numeric
+               move 'N' to ws-valid-flag
+               move in-stock-number to exc-stock-number
+               move "INVALID QUANTITY ON HAND" to exc-reason
+               write exception-record
+           end-if
+
+           if in-ordered-qty not numeric
+               move 'N' to ws-valid-flag
+               move in-stock-number to exc-stock-number
+               move "INVALID ORDERED QUANTITY" to exc-reason
+               write exception-record
+           end-if.
+
        process-record.
+           perform validate-record
+
+           if ws-valid-flag = 'Y'
+               perform 210-process-valid-record
+           end-if.
+
+      * Start a new department group or a new page as needed....
+       210-process-valid-record.
+           if ws-first-record-flag = 'Y'
+               move 'N' to ws-first-record-flag
+               move in-product-dept to ws-prev-dept
+           else
+               if in-product-dept not = ws-prev-dept
+                   perform 200-dept-break
+                   move in-product-dept to ws-prev-dept
+               end-if
+           end-if
+
+           if ws-line-count >= ws-lines-per-page
+               perform 100-print-headings
+           end-if
 
       * Calculate price per unit and needed quantity...
            compute ws-price = in-price-per-unit / 100.00
@@ -150,18 +501,24 @@
       * Calculate profit before discount...
            compute ws-before-disc = in-ordered-qty * ws-price
 
-      * Set discount based on product department....
-           if in-product-dept = "B1     " or in-product-dept = "D1     "
-               move 11 to ws-discount
-           else
-               move 0 to ws-discount
-           end-if
+      * Look up discount rate for the product department....
+           move 0 to ws-discount
+           move 'N' to ws-disc-found-flag
+           perform varying ws-disc-idx from 1 by 1
+               until ws-disc-idx > ws-disc-table-size
+               or ws-disc-found-flag = 'Y'
+               if in-product-dept = ws-disc-dept(ws-disc-idx)
+                   move ws-disc-rate(ws-disc-idx) to ws-discount
+                   move 'Y' to ws-disc-found-flag
+               end-if
+           end-perform
 
       * Calculate final profit after discount....
            compute ws-final = ws-before-disc * (100 - ws-discount) / 100
 
-      * Add final profit to total...
+      * Add final profit to totals...
            add ws-final to ws-total-final-profit
+           add ws-final to ws-dept-subtotal
 
       * Move values to detail record fields....
            move in-stock-number to d-stock-number
@@ -171,6 +528,15 @@
            move in-qty-on-hand to d-qty-on-hand
            move in-ordered-qty to d-ordered-qty
            move ws-need to d-need-to-order
+           if ws-need < 0
+               move "OVERSTOCK" to d-need-status
+           else
+               if ws-need = 0
+                   move "OK" to d-need-status
+               else
+                   move "SHORT" to d-need-status
+               end-if
+           end-if
            move ws-price to d-unit-price
            move ws-before-disc to d-before-disc
            move ws-discount to d-discount
@@ -183,6 +549,18 @@
            move blank-line to output-record
            write output-record.
 
+           add 2 to ws-line-count.
+
+           add 1 to ws-ctl-records-written.
+           add in-stock-number to ws-ctl-hash-total.
+
+      * Write a restart checkpoint every N records processed...
+           add 1 to ws-ckpt-counter
+           if ws-ckpt-counter >= ws-ckpt-interval
+               perform 900-write-checkpoint
+               move 0 to ws-ckpt-counter
+           end-if.
+
 
       * Terminate program...
        end program A2STOCK.
\ No newline at end of file
