@@ -0,0 +1,93 @@
+//NIGHTLY  JOB (ACCT),'NAVJOT SINGH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* Nightly batch run, in dependency order:
+//*   A1PLIST -> A2STKVAL -> A2STOCK -> A3SCOMM -> A4SALRPT ->
+//*   A5DEPINC
+//*
+//* Each step's COND stops the rest of the run once a prior step
+//* has ended abnormally (return code 4 or higher), so a bad stock
+//* extract caught by A2STKVAL keeps A2STOCK from running against
+//* it. To resume a run that failed partway through, resubmit this
+//* job with RESTART=stepname on the JOB statement (e.g.
+//* RESTART=STEP040 to pick back up at A3SCOMM). A2STOCK also keeps
+//* its own checkpoint (CKPTFILE) so a rerun of STEP030 alone picks
+//* up after the last stock number it finished, not from the top.
+//*--------------------------------------------------------------
+//*
+//STEP010  EXEC PGM=A1PLIST
+//PRODMAST DD DSN=PROD.MASTER.PRODMAST,DISP=SHR
+//OUTFILE  DD DSN=PROD.RPT.A1PLIST,DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//CTLRPT   DD DSN=PROD.CTL.A1PLIST,DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(1,1)),UNIT=SYSDA
+//EXCFILE  DD DSN=PROD.RPT.A1PLIST.EXC,DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(2,2)),UNIT=SYSDA
+//*
+//* Validate the stock extract against the stock master before
+//* A2STOCK runs the profit report against it....
+//STEP020  EXEC PGM=A2STKVAL,COND=(4,GE,STEP010)
+//INFILE   DD DSN=PROD.MASTER.STOCKTRN,DISP=SHR
+//STKMAST  DD DSN=PROD.MASTER.STKMAST,DISP=SHR
+//VALRPT   DD DSN=PROD.RPT.A2STKVAL,DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//*
+//STEP030  EXEC PGM=A2STOCK,COND=(4,GE,STEP020)
+//INFILE   DD DSN=PROD.MASTER.STOCKTRN,DISP=SHR
+//DISCTAB  DD DSN=PROD.MASTER.DISCTAB,DISP=SHR
+//OUTFILE  DD DSN=PROD.RPT.A2STOCK,DISP=(NEW,CATLG,CATLG),
+//            SPACE=(TRK,(10,10)),UNIT=SYSDA
+//CKPTFILE DD DSN=PROD.CKPT.A2STOCK,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1)),UNIT=SYSDA
+//CTLRPT   DD DSN=PROD.CTL.A2STOCK,DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(1,1)),UNIT=SYSDA
+//EXCFILE  DD DSN=PROD.RPT.A2STOCK.EXC,DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(2,2)),UNIT=SYSDA
+//YTDFILE  DD DSN=PROD.YTD.A2STOCK,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1)),UNIT=SYSDA
+//*
+//* PARM='SORTED' switches A3SCOMM to print highest-earnings-first;
+//* omit it for the normal input-order run shown here.
+//STEP040  EXEC PGM=A3SCOMM,COND=(4,GE,STEP030)
+//INFILE   DD DSN=PROD.MASTER.SALESTRN,DISP=SHR
+//EMPMAST  DD DSN=PROD.MASTER.EMPMAST,DISP=SHR
+//BONUSTAB DD DSN=PROD.MASTER.BONUSTAB,DISP=SHR
+//OUTFILE  DD DSN=PROD.RPT.A3SCOMM,DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(10,10)),UNIT=SYSDA
+//EXCFILE  DD DSN=PROD.RPT.A3SCOMM.EXC,DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(2,2)),UNIT=SYSDA
+//SRTIN    DD DSN=&&SRTIN,DISP=(NEW,DELETE,DELETE),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SRTWK    DD DSN=&&SRTWK,DISP=(NEW,DELETE,DELETE),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SORTWK01 DD UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SRTOUT   DD DSN=&&SRTOUT,DISP=(NEW,DELETE,DELETE),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//CTLRPT   DD DSN=PROD.CTL.A3SCOMM,DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(1,1)),UNIT=SYSDA
+//*
+//STEP050  EXEC PGM=A4SALRPT,COND=(4,GE,STEP040)
+//INFILE   DD DSN=PROD.MASTER.SALARYTRN,DISP=SHR
+//EMPMAST  DD DSN=PROD.MASTER.EMPMAST,DISP=SHR
+//JOBCLASS DD DSN=PROD.MASTER.JOBCLASS,DISP=SHR
+//OUTFILE  DD DSN=PROD.RPT.A4SALRPT,DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(10,10)),UNIT=SYSDA
+//CSVFILE  DD DSN=PROD.RPT.A4SALRPT.CSV,DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(10,10)),UNIT=SYSDA
+//CTLRPT   DD DSN=PROD.CTL.A4SALRPT,DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(1,1)),UNIT=SYSDA
+//EXCFILE  DD DSN=PROD.RPT.A4SALRPT.EXC,DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(2,2)),UNIT=SYSDA
+//*
+//STEP060  EXEC PGM=A5DEPINC,COND=(4,GE,STEP050)
+//INFILE   DD DSN=PROD.MASTER.DEPTINC,DISP=SHR
+//OUTFILE  DD DSN=PROD.RPT.A5DEPINC,DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(10,10)),UNIT=SYSDA
+//HISTFILE DD DSN=PROD.HIST.A5DEPINC,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1)),UNIT=SYSDA
+//CTLRPT   DD DSN=PROD.CTL.A5DEPINC,DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(1,1)),UNIT=SYSDA
+//EXCFILE  DD DSN=PROD.RPT.A5DEPINC.EXC,DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(2,2)),UNIT=SYSDA
+//YTDFILE  DD DSN=PROD.YTD.A5DEPINC,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1)),UNIT=SYSDA
