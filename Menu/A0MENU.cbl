@@ -0,0 +1,174 @@
+       identification division.
+       program-id. A0MENU.
+       date-written. 08 Aug 2026.
+       author. Navjot Singh
+      * Description: A0MENU--> Operator console front end for the
+      * nightly report suite. Displays the five reports, accepts a
+      * choice and the run's file names, sets the DDNAMEs the chosen
+      * program's file-control SELECTs resolve against (or, off of a
+      * mainframe, the environment variables of the same name), and
+      * calls it. Most reports read INFILE and write OUTFILE, but
+      * A1PLIST reads PRODMAST instead of INFILE, and A2STOCK also
+      * needs its DISCTAB discount-rate table, so the menu prompts
+      * for the DDNAMEs each choice actually opens rather than a
+      * fixed INFILE/OUTFILE pair -- no change to the called programs
+      * themselves is needed either way....
+
+      *
+       environment division.
+       configuration section.
+      *
+       data division.
+       working-storage section.
+
+       01 ws-choice                         pic x value space.
+           88 ws-choice-valid                value '1' '2' '3' '4'
+                                                    '5' 'X' 'x'.
+           88 ws-choice-exit                 value 'X' 'x'.
+
+       01 ws-in-path                        pic x(40) value spaces.
+       01 ws-out-path                       pic x(40) value spaces.
+
+      * A1PLIST reads a product master instead of INFILE, and
+      * A2STOCK also needs its discount-rate table -- both assigned
+      * to fixed DDNAMEs, prompted for in place of / alongside
+      * INFILE when the chosen report needs them....
+       01 ws-prodmast-path                  pic x(40) value spaces.
+       01 ws-disctab-path                   pic x(40) value spaces.
+
+      * A3SCOMM and A4SALRPT also open an employee master, and
+      * A4SALRPT a job-class table, both assigned to fixed DDNAMEs --
+      * the operator is prompted for these too when the chosen report
+      * needs them, same as INFILE/OUTFILE....
+       01 ws-empmast-path                   pic x(40) value spaces.
+       01 ws-jobclass-path                  pic x(40) value spaces.
+
+      * A3SCOMM also opens a bonus-tier table, the same kind of
+      * externally-swappable lookup table as A2STOCK's DISCTAB --
+      * prompted for alongside EMPMAST when the chosen report needs
+      * it....
+       01 ws-bonustab-path                  pic x(40) value spaces.
+
+      * Set to 'Y' once the operator chooses to exit the menu....
+       01 ws-done-flag                      pic x value 'N'.
+           88 ws-done                       value 'Y'.
+
+       01 ws-menu-title.
+           05 filler               pic x(10) value spaces.
+           05 filler               pic x(30)
+              value "Nightly Report Suite - Menu".
+
+       procedure division.
+       000-main.
+           perform 100-show-menu-loop until ws-done
+           goback.
+
+       100-show-menu-loop.
+           perform 200-display-menu
+           perform 210-accept-choice
+           if ws-choice-exit
+               move 'Y' to ws-done-flag
+           else
+               perform 300-run-selected-report
+           end-if.
+
+       200-display-menu.
+           display space
+           display ws-menu-title
+           display "  1  A1PLIST  - Product listing"
+           display "  2  A2STOCK  - Stock profit/loss report"
+           display "  3  A3SCOMM  - Sales commission report"
+           display "  4  A4SALRPT - Salary review report"
+           display "  5  A5DEPINC - Department income report"
+           display "  X  Exit"
+           display space.
+
+       210-accept-choice.
+           move space to ws-choice
+           display "Enter selection: " with no advancing
+           accept ws-choice from console
+           if not ws-choice-valid
+               display "Invalid selection - please try again."
+           end-if.
+
+       300-run-selected-report.
+           if ws-choice-valid and not ws-choice-exit
+               perform 310-accept-file-names
+               perform 320-set-file-environment
+               perform 330-call-report
+           end-if.
+
+       310-accept-file-names.
+           move spaces to ws-in-path
+           move spaces to ws-out-path
+           move spaces to ws-prodmast-path
+           move spaces to ws-disctab-path
+           move spaces to ws-empmast-path
+           move spaces to ws-jobclass-path
+           move spaces to ws-bonustab-path
+           if ws-choice = '1'
+               display "Product master file name: " with no advancing
+               accept ws-prodmast-path from console
+           else
+               display "Input file name: " with no advancing
+               accept ws-in-path from console
+           end-if
+           display "Output file name: " with no advancing
+           accept ws-out-path from console
+           if ws-choice = '2'
+               display "Discount table file name: " with no advancing
+               accept ws-disctab-path from console
+           end-if
+           if ws-choice = '3' or ws-choice = '4'
+               display "Employee master file name: " with no advancing
+               accept ws-empmast-path from console
+           end-if
+           if ws-choice = '3'
+               display "Bonus tier table file name: " with no advancing
+               accept ws-bonustab-path from console
+           end-if
+           if ws-choice = '4'
+               display "Job class file name: " with no advancing
+               accept ws-jobclass-path from console
+           end-if.
+
+       320-set-file-environment.
+           if ws-choice = '1'
+               display "PRODMAST" upon environment-name
+               display ws-prodmast-path upon environment-value
+           else
+               display "INFILE" upon environment-name
+               display ws-in-path upon environment-value
+           end-if
+           display "OUTFILE" upon environment-name
+           display ws-out-path upon environment-value
+           if ws-choice = '2'
+               display "DISCTAB" upon environment-name
+               display ws-disctab-path upon environment-value
+           end-if
+           if ws-choice = '3' or ws-choice = '4'
+               display "EMPMAST" upon environment-name
+               display ws-empmast-path upon environment-value
+           end-if
+           if ws-choice = '3'
+               display "BONUSTAB" upon environment-name
+               display ws-bonustab-path upon environment-value
+           end-if
+           if ws-choice = '4'
+               display "JOBCLASS" upon environment-name
+               display ws-jobclass-path upon environment-value
+           end-if.
+
+       330-call-report.
+           evaluate ws-choice
+               when '1'
+                   call "A1PLIST"
+               when '2'
+                   call "A2STOCK"
+               when '3'
+                   call "A3SCOMM"
+               when '4'
+                   call "A4SALRPT"
+               when '5'
+                   call "A5DEPINC"
+           end-evaluate.
