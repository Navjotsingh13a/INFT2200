@@ -0,0 +1,9 @@
+      * EMPMAST.cpy -- shared employee master record layout, used by
+      * both A3SCOMM (commission report) and A4SALRPT (salary report)
+      * so a salary change or new hire is entered once....
+       01 empmast-record.
+           05 em-emp-no          pic 9(5).
+           05 em-emp-name        pic x(16).
+           05 em-salary          pic 9(7)v99.
+           05 em-educ-code       pic x(1).
+           05 em-years-service   pic 9(2).
