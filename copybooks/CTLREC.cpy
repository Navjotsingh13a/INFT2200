@@ -0,0 +1,17 @@
+      * CTLREC.cpy -- one-line control-total/balancing record, written
+      * by each of the five report programs to CTLRPT at the end of
+      * its run, so an operator (or the next job step) can confirm
+      * nothing was dropped or duplicated along the way....
+       01 ctl-record.
+           05 ctl-program-id       pic x(8).
+           05 filler               pic x(2) value spaces.
+           05 ctl-label-read       pic x(13) value "Records Read:".
+           05 ctl-records-read     pic z,zzz,zz9.
+           05 filler               pic x(3) value spaces.
+           05 ctl-label-written    pic x(16)
+               value "Records Written:".
+           05 ctl-records-written  pic z,zzz,zz9.
+           05 filler               pic x(3) value spaces.
+           05 ctl-label-hash       pic x(11) value "Hash Total:".
+           05 ctl-hash-total       pic zz,zzz,zzz,zz9.
+           05 filler               pic x(10) value spaces.
