@@ -20,6 +20,28 @@
                assign to 'OUTFILE'
                organization is sequential.
 
+           select optional history-file
+               assign to 'HISTFILE'
+               organization is sequential.
+
+      * Control-total/balancing report, one line, written at the end
+      * of the run so records read and written can be checked....
+           select ctl-file
+               assign to 'CTLRPT'
+               organization is sequential.
+
+      * Records rejected before they can flow into the totals....
+           select exception-file
+               assign to 'EXCFILE'
+               organization is sequential.
+
+      * Year-to-date department and grand totals, carried across runs
+      * so month/year totals don't have to be rebuilt from a stack of
+      * daily reports....
+           select optional ytd-file
+               assign to 'YTDFILE'
+               organization is sequential.
+
        data division.
        file section.
 
@@ -27,12 +49,13 @@
        fd input-file
            recording mode is f
            data record is input-line
-           record contains 60 characters.
+           record contains 65 characters.
 
        01 input-line.
            05 il-loc-num                  pic x(5).
            05 il-loc-name                 pic x(20).
            05 il-dept                     pic 9(5)v99 occurs 5 times.
+           05 il-region-code              pic x(5).
 
       * Output record Format...
        fd output-file
@@ -42,6 +65,42 @@
 
        01 output-line                    pic x(132).
 
+      * Prior-period history: yesterday's department and grand
+      * totals, so this run can print the period-over-period
+      * variance and then leave today's totals behind for next time.
+       fd history-file
+           recording mode is f
+           data record is history-record
+           record contains 55 characters.
+
+       01 history-record.
+           05 h-dept-totals               pic 9(7)v99 occurs 5 times.
+           05 h-grand-total                pic 9(8)v99.
+
+      * Control-total/balancing report record....
+       fd ctl-file
+           recording mode is f.
+           copy CTLREC.
+
+      * One line per rejected location record and why it was rejected.
+       fd exception-file
+           recording mode is f.
+       01 exception-record.
+           05 exc-loc-num                pic x(5).
+           05 filler                     pic x(02) value spaces.
+           05 exc-reason                 pic x(30).
+
+      * Year-to-date accumulator: running department and grand
+      * totals across every run to date....
+       fd ytd-file
+           recording mode is f
+           data record is ytd-record
+           record contains 67 characters.
+
+       01 ytd-record.
+           05 ytd-dept-totals            pic 9(9)v99 occurs 5 times.
+           05 ytd-grand-total            pic 9(10)v99.
+
        working-storage section.
 
       * Constants...
@@ -50,6 +109,18 @@
        77 ws-zero-text                   pic x(4) value 'ZERO'.
        77 ws-loc-counter                 pic 9(4) value 0.
        77 idx                            pic 9 value 1.
+
+      * Control-total counters, written to ctl-file at end of run.
+      * The hash total is the run's grand total income, moved in
+      * once at the end rather than accumulated per record, since
+      * ws-grand-total is itself already a running total....
+       77 ws-ctl-records-read            pic 9(7) value 0.
+       77 ws-ctl-records-written         pic 9(7) value 0.
+       77 ws-ctl-hash-total              pic 9(11) value 0.
+
+      * Set to 'N' by validate-record when a record fails a check, so
+      * main-line knows to reject it instead of totalling it....
+       77 ws-valid-flag                  pic x value 'Y'.
        77 ws-total                       pic 9(8)v99 value 0.
        77 ws-avg                         pic 9(8)v99 value 0.
 
@@ -186,11 +257,159 @@
           05 low-dept-name-field pic x(10).
           05 filler4    pic x(90) value spaces.
 
+      * Percent-of-location-total values, printed as a second line
+      * under each location's detail line...
+       01 ws-pct-values.
+           05 ws-pct-element         pic 999v9 occurs 5 times value 0.
+
+       01 ws-pct-display.
+           05 ws-pct-hardware-dis    pic zz9.9.
+           05 ws-pct-software-dis    pic zz9.9.
+           05 ws-pct-consulting-dis  pic zz9.9.
+           05 ws-pct-recycling-dis   pic zz9.9.
+           05 ws-pct-support-dis     pic zz9.9.
+
+       01 ws-pct-line.
+           05 ws-pct-label           pic x(8) value "% Total ".
+           05 filler1                pic x(6) value spaces.
+           05 ws-pct-hardware        pic x(13).
+           05 ws-pct-software        pic x(13).
+           05 ws-pct-consulting      pic x(13).
+           05 ws-pct-recycling       pic x(13).
+           05 ws-pct-support         pic x(13).
+
+      * Region roll-up table: each location's totals are added into
+      * its region's bucket as it is read, so a location file does
+      * not need to be pre-sorted by region for the rollup to work....
+       01 ws-region-table.
+           05 ws-region-entry occurs 20 times
+               indexed by ws-reg-idx.
+               10 ws-region-code    pic x(5).
+               10 ws-region-dept    pic 9(8)v99 occurs 5 times
+                   value 0.
+               10 ws-region-total   pic 9(9)v99 value 0.
+       77 ws-region-table-size      pic 99 value 0.
+       77 ws-region-table-max       pic 99 value 20.
+       77 ws-region-found-flag      pic x value 'N'.
+       77 ws-region-match-idx       pic 99 comp value 0.
+
+       01 ws-region-heading.
+           05 filler pic x(30) value "Income Rolled Up by Region".
+           05 filler pic x(102) value spaces.
+
+       01 ws-region-display.
+           05 ws-region-hardware-dis   pic $,$$$,$$$.99.
+           05 ws-region-software-dis   pic $,$$$,$$$.99.
+           05 ws-region-consulting-dis pic $,$$$,$$$.99.
+           05 ws-region-recycling-dis  pic $,$$$,$$$.99.
+           05 ws-region-support-dis    pic $,$$$,$$$.99.
+           05 ws-region-total-dis      pic $,$$$,$$$.99.
+
+       01 ws-region-line.
+           05 ws-region-label       pic x(8) value "Region  ".
+           05 ws-region-name-out    pic x(6).
+           05 ws-region-hardware    pic x(13).
+           05 ws-region-software    pic x(13).
+           05 ws-region-consulting  pic x(13).
+           05 ws-region-recycling   pic x(13).
+           05 ws-region-support     pic x(13).
+           05 ws-region-total-fld   pic x(13).
+
+      * Prior-period history and variance...
+       77 ws-hist-found-flag        pic x value 'N'.
+
+       01 ws-prior-totals.
+           05 ws-prior-dept         pic 9(7)v99 occurs 5 times
+               value 0.
+           05 ws-prior-grand        pic 9(8)v99 value 0.
+
+      * Year-to-date department and grand totals, read from ytd-file
+      * at startup, folded with this run's totals, and written back
+      * out at end of run....
+       77 ytd-found-flag            pic x value 'N'.
+
+       01 ws-ytd-totals.
+           05 ws-ytd-dept           pic 9(9)v99 occurs 5 times
+               value 0.
+           05 ws-ytd-grand          pic 9(10)v99 value 0.
+
+       01 ws-ytd-display.
+           05 ws-ytd-hardware-dis     pic $,$$$,$$$,$$9.99.
+           05 ws-ytd-software-dis     pic $,$$$,$$$,$$9.99.
+           05 ws-ytd-consulting-dis   pic $,$$$,$$$,$$9.99.
+           05 ws-ytd-recycling-dis    pic $,$$$,$$$,$$9.99.
+           05 ws-ytd-support-dis      pic $,$$$,$$$,$$9.99.
+           05 ws-ytd-total-dis        pic $,$$$,$$$,$$9.99.
+
+       01 ws-ytd-line.
+           05 ws-ytd-label           pic x(8) value "YTD     ".
+           05 filler1                pic x(6) value spaces.
+           05 ws-ytd-hardware        pic x(16).
+           05 ws-ytd-software        pic x(16).
+           05 ws-ytd-consulting      pic x(16).
+           05 ws-ytd-recycling       pic x(16).
+           05 ws-ytd-support         pic x(16).
+           05 ws-ytd-total-fld       pic x(16).
+
+       01 ws-variance-values.
+           05 ws-var-dept           pic s9(7)v99 occurs 5 times
+               value 0.
+           05 ws-var-grand          pic s9(8)v99 value 0.
+           05 ws-var-pct-dept       pic s999v9 occurs 5 times
+               value 0.
+           05 ws-var-pct-grand      pic s999v9 value 0.
+
+       01 ws-var-display.
+           05 ws-var-hardware-dis     pic -$$$,$$$,$$9.99.
+           05 ws-var-software-dis     pic -$$$,$$$,$$9.99.
+           05 ws-var-consulting-dis   pic -$$$,$$$,$$9.99.
+           05 ws-var-recycling-dis    pic -$$$,$$$,$$9.99.
+           05 ws-var-support-dis      pic -$$$,$$$,$$9.99.
+           05 ws-var-total-dis        pic -$$$,$$$,$$9.99.
+
+       01 ws-variance-line.
+           05 ws-var-label           pic x(8) value "Variance".
+           05 filler1                pic x(6) value spaces.
+           05 ws-var-hardware        pic x(13).
+           05 ws-var-software        pic x(13).
+           05 ws-var-consulting      pic x(13).
+           05 ws-var-recycling       pic x(13).
+           05 ws-var-support         pic x(13).
+           05 ws-var-total           pic x(13).
+
+       01 ws-var-pct-display.
+           05 ws-var-pct-hardware-dis    pic -zz9.9.
+           05 ws-var-pct-software-dis    pic -zz9.9.
+           05 ws-var-pct-consulting-dis  pic -zz9.9.
+           05 ws-var-pct-recycling-dis   pic -zz9.9.
+           05 ws-var-pct-support-dis     pic -zz9.9.
+           05 ws-var-pct-total-dis       pic -zz9.9.
+
+       01 ws-var-pct-line.
+           05 ws-var-pct-label       pic x(8) value "Pct Chg ".
+           05 filler1                pic x(6) value spaces.
+           05 ws-var-pct-hardware    pic x(13).
+           05 ws-var-pct-software    pic x(13).
+           05 ws-var-pct-consulting  pic x(13).
+           05 ws-var-pct-recycling   pic x(13).
+           05 ws-var-pct-support     pic x(13).
+           05 ws-var-pct-total       pic x(13).
+
+       01 ws-no-history-line.
+           05 filler pic x(48) value
+               "  (no prior-period history available to compare)".
+           05 filler pic x(84) value spaces.
+
        procedure division.
        main-line.
 
            open input input-file
                 output output-file
+                output ctl-file
+                output exception-file
+
+           perform read-history
+           perform read-ytd
 
            move "HARDWARE  "  to ws-dept-name(1)
            move "SOFTWARE  "  to ws-dept-name(2)
@@ -212,17 +431,216 @@
                    at end
                        move 'Y' to ws-eof-flag
                    not at end
-
-                       perform process-record
+                       add 1 to ws-ctl-records-read
+                       perform validate-record
+                       if ws-valid-flag = 'Y'
+                           perform process-record
+                       end-if
                end-read
            end-perform
 
+           perform accumulate-ytd-totals
+           perform print-region-totals
            perform write-summary
+           perform print-variance
+           perform write-history
+           perform write-ytd-total
+           perform write-control-total
 
            close input-file
                  output-file
+                 ctl-file
+                 exception-file
+
+           goback.
+
+      * Check the record's content before it is allowed to flow into
+      * the totals -- a non-numeric department amount gets rejected
+      * with a reason instead of costed out....
+       validate-record.
+
+           move 'Y' to ws-valid-flag
+
+           perform varying idx from 1 by 1 until idx > 5
+               if il-dept(idx) not numeric
+                   move 'N' to ws-valid-flag
+               end-if
+           end-perform
+
+           if ws-valid-flag = 'N'
+               move il-loc-num to exc-loc-num
+               move "INVALID DEPARTMENT AMOUNT" to exc-reason
+               write exception-record
+           end-if.
+
+      * Read yesterday's totals, if a history file exists, so
+      * print-variance can show the period-over-period change
+      * alongside today's totals....
+       read-history.
+
+           open input history-file
+
+           read history-file
+               at end
+                   move 'N' to ws-hist-found-flag
+               not at end
+                   move 'Y' to ws-hist-found-flag
+                   move history-record to ws-prior-totals
+           end-read
+
+           close history-file.
+
+      * Leave today's totals behind in the history file so the next
+      * run can compare against them....
+       write-history.
+
+           perform varying idx from 1 by 1 until idx > 5
+               move ws-dept-totals(idx) to h-dept-totals(idx)
+           end-perform
+           move ws-grand-total to h-grand-total
+
+           open output history-file
+           write history-record
+           close history-file.
+
+      * Read the year-to-date accumulator, if one exists, so this
+      * run's totals can be folded into it....
+       read-ytd.
+
+           open input ytd-file
+
+           read ytd-file
+               at end
+                   move 'N' to ytd-found-flag
+               not at end
+                   move 'Y' to ytd-found-flag
+                   move ytd-record to ws-ytd-totals
+           end-read
+
+           close ytd-file.
+
+      * Add this run's department and grand totals to the
+      * year-to-date figures, before write-summary prints them
+      * alongside today's totals....
+       accumulate-ytd-totals.
+
+           perform varying idx from 1 by 1 until idx > 5
+               add ws-dept-totals(idx) to ws-ytd-dept(idx)
+           end-perform
+           add ws-grand-total to ws-ytd-grand.
+
+      * Write the year-to-date accumulator back out for the next
+      * run....
+       write-ytd-total.
+
+           move ws-ytd-totals to ytd-record
+
+           open output ytd-file
+           write ytd-record
+           close ytd-file.
+
+      * Print the variance against last period's totals, in dollars
+      * and in percent, department by department and for the grand
+      * total....
+       print-variance.
+
+           if ws-hist-found-flag = 'Y'
+               perform varying idx from 1 by 1 until idx > 5
+                   compute ws-var-dept(idx)
+                       = ws-dept-totals(idx) - ws-prior-dept(idx)
+
+                   if ws-prior-dept(idx) > 0
+                       compute ws-var-pct-dept(idx) rounded
+                           = (ws-var-dept(idx) * 100) /
+                             ws-prior-dept(idx)
+                   else
+                       move 0 to ws-var-pct-dept(idx)
+                   end-if
+               end-perform
+
+               compute ws-var-grand = ws-grand-total - ws-prior-grand
+
+               if ws-prior-grand > 0
+                   compute ws-var-pct-grand rounded
+                       = (ws-var-grand * 100) / ws-prior-grand
+               else
+                   move 0 to ws-var-pct-grand
+               end-if
+
+               move ws-var-dept(1) to ws-var-hardware-dis
+               move ws-var-dept(2) to ws-var-software-dis
+               move ws-var-dept(3) to ws-var-consulting-dis
+               move ws-var-dept(4) to ws-var-recycling-dis
+               move ws-var-dept(5) to ws-var-support-dis
+               move ws-var-grand   to ws-var-total-dis
+
+               move ws-var-hardware-dis   to ws-var-hardware
+               move ws-var-software-dis   to ws-var-software
+               move ws-var-consulting-dis to ws-var-consulting
+               move ws-var-recycling-dis  to ws-var-recycling
+               move ws-var-support-dis    to ws-var-support
+               move ws-var-total-dis      to ws-var-total
+
+               move ws-variance-line to output-line
+               write output-line
+
+               move ws-var-pct-dept(1) to ws-var-pct-hardware-dis
+               move ws-var-pct-dept(2) to ws-var-pct-software-dis
+               move ws-var-pct-dept(3) to ws-var-pct-consulting-dis
+               move ws-var-pct-dept(4) to ws-var-pct-recycling-dis
+               move ws-var-pct-dept(5) to ws-var-pct-support-dis
+               move ws-var-pct-grand   to ws-var-pct-total-dis
+
+               move ws-var-pct-hardware-dis   to ws-var-pct-hardware
+               move ws-var-pct-software-dis   to ws-var-pct-software
+               move ws-var-pct-consulting-dis to ws-var-pct-consulting
+               move ws-var-pct-recycling-dis  to ws-var-pct-recycling
+               move ws-var-pct-support-dis    to ws-var-pct-support
+               move ws-var-pct-total-dis      to ws-var-pct-total
+
+               move ws-var-pct-line to output-line
+               write output-line
+           else
+               move ws-no-history-line to output-line
+               write output-line
+           end-if.
+
+      * Print each region's rolled-up totals -- a location's totals
+      * were added into its region's table entry as the location was
+      * read in process-record....
+       print-region-totals.
+
+           move ws-region-heading to output-line
+           write output-line
 
-           stop run.
+           perform varying ws-reg-idx from 1 by 1
+               until ws-reg-idx > ws-region-table-size
+
+               move ws-region-code(ws-reg-idx) to ws-region-name-out
+
+               move ws-region-dept(ws-reg-idx, 1)
+                   to ws-region-hardware-dis
+               move ws-region-dept(ws-reg-idx, 2)
+                   to ws-region-software-dis
+               move ws-region-dept(ws-reg-idx, 3)
+                   to ws-region-consulting-dis
+               move ws-region-dept(ws-reg-idx, 4)
+                   to ws-region-recycling-dis
+               move ws-region-dept(ws-reg-idx, 5)
+                   to ws-region-support-dis
+               move ws-region-total(ws-reg-idx)
+                   to ws-region-total-dis
+
+               move ws-region-hardware-dis   to ws-region-hardware
+               move ws-region-software-dis   to ws-region-software
+               move ws-region-consulting-dis to ws-region-consulting
+               move ws-region-recycling-dis  to ws-region-recycling
+               move ws-region-support-dis    to ws-region-support
+               move ws-region-total-dis      to ws-region-total-fld
+
+               move ws-region-line to output-line
+               write output-line
+           end-perform.
 
        process-record.
 
@@ -263,14 +681,98 @@
                move il-loc-num to ws-low-loc
            end-if
 
-      * Move data to detail line fixed fields...
+      * Roll this location's totals up into its region's bucket so
+      * a location file does not have to be pre-sorted by region....
+           move 'N' to ws-region-found-flag
+           perform varying ws-reg-idx from 1 by 1
+               until ws-reg-idx > ws-region-table-size
+               or ws-region-found-flag = 'Y'
+               if il-region-code = ws-region-code(ws-reg-idx)
+                   move 'Y' to ws-region-found-flag
+                   set ws-region-match-idx to ws-reg-idx
+               end-if
+           end-perform
+
+           if ws-region-found-flag = 'N'
+           and ws-region-table-size < ws-region-table-max
+               add 1 to ws-region-table-size
+               move ws-region-table-size to ws-region-match-idx
+               set ws-reg-idx to ws-region-match-idx
+               move il-region-code to ws-region-code(ws-reg-idx)
+               move 'Y' to ws-region-found-flag
+           end-if
+
+      * A brand-new region code once the table is already full has
+      * nowhere of its own to roll up into -- skip the add rather
+      * than fold it into whatever region ws-region-match-idx last
+      * pointed at, and say so, instead of silently misreporting
+      * that region's totals....
+           if ws-region-found-flag = 'Y'
+               perform varying idx from 1 by 1 until idx > 5
+                   add il-dept(idx)
+                       to ws-region-dept(ws-region-match-idx, idx)
+               end-perform
+               add ws-total to ws-region-total(ws-region-match-idx)
+           else
+               display "WARNING: REGION CODE '" il-region-code
+                   "' NOT ROLLED UP -- REGION TABLE FULL AT "
+                   ws-region-table-max " ENTRIES, LOCATION "
+                   il-loc-num " EXCLUDED FROM REGIONAL TOTALS"
+           end-if
+
+      * Compute each department's share of this location's total for
+      * the percent-of-total line printed under the detail line...
+           perform varying idx from 1 by 1 until idx > 5
+               if ws-total > 0
+                   compute ws-pct-element(idx) rounded
+                       = (il-dept(idx) * 100) / ws-total
+               else
+                   move 0 to ws-pct-element(idx)
+               end-if
+           end-perform
+
+           move ws-pct-element(1) to ws-pct-hardware-dis
+           move ws-pct-element(2) to ws-pct-software-dis
+           move ws-pct-element(3) to ws-pct-consulting-dis
+           move ws-pct-element(4) to ws-pct-recycling-dis
+           move ws-pct-element(5) to ws-pct-support-dis
+
+      * Move data to detail line fixed fields, showing ZERO in place
+      * of a dollar amount for any department with no income at this
+      * location....
            move il-loc-num to ws-dl-loc-num
            move il-loc-name to ws-dl-loc-name
-           move ws-out-dept-element(1) to ws-dl-hardware
-           move ws-out-dept-element(2) to ws-dl-software
-           move ws-out-dept-element(3) to ws-dl-consulting
-           move ws-out-dept-element(4) to ws-dl-recycling
-           move ws-out-dept-element(5) to ws-dl-support
+
+           if il-dept(1) = 0
+               move ws-zero-text to ws-dl-hardware
+           else
+               move ws-out-dept-element(1) to ws-dl-hardware
+           end-if
+
+           if il-dept(2) = 0
+               move ws-zero-text to ws-dl-software
+           else
+               move ws-out-dept-element(2) to ws-dl-software
+           end-if
+
+           if il-dept(3) = 0
+               move ws-zero-text to ws-dl-consulting
+           else
+               move ws-out-dept-element(3) to ws-dl-consulting
+           end-if
+
+           if il-dept(4) = 0
+               move ws-zero-text to ws-dl-recycling
+           else
+               move ws-out-dept-element(4) to ws-dl-recycling
+           end-if
+
+           if il-dept(5) = 0
+               move ws-zero-text to ws-dl-support
+           else
+               move ws-out-dept-element(5) to ws-dl-support
+           end-if
+
            move ws-total to ws-calc-num
            move ws-calc-num to ws-out-total
            move ws-out-total to ws-dl-total
@@ -284,6 +786,17 @@
            move ws-detail-line to output-line
            write output-line.
 
+           move ws-pct-hardware-dis   to ws-pct-hardware
+           move ws-pct-software-dis   to ws-pct-software
+           move ws-pct-consulting-dis to ws-pct-consulting
+           move ws-pct-recycling-dis  to ws-pct-recycling
+           move ws-pct-support-dis    to ws-pct-support
+
+           move ws-pct-line to output-line
+           write output-line.
+
+           add 1 to ws-ctl-records-written.
+
        write-summary.
 
       * Totals line...
@@ -384,6 +897,25 @@
            move ws-summary-line to output-line
            write output-line
 
+      * Year-to-date line -- this run's totals folded into the
+      * accumulator carried across runs....
+           move ws-ytd-dept(1) to ws-ytd-hardware-dis
+           move ws-ytd-dept(2) to ws-ytd-software-dis
+           move ws-ytd-dept(3) to ws-ytd-consulting-dis
+           move ws-ytd-dept(4) to ws-ytd-recycling-dis
+           move ws-ytd-dept(5) to ws-ytd-support-dis
+           move ws-ytd-grand   to ws-ytd-total-dis
+
+           move ws-ytd-hardware-dis   to ws-ytd-hardware
+           move ws-ytd-software-dis   to ws-ytd-software
+           move ws-ytd-consulting-dis to ws-ytd-consulting
+           move ws-ytd-recycling-dis  to ws-ytd-recycling
+           move ws-ytd-support-dis    to ws-ytd-support
+           move ws-ytd-total-dis      to ws-ytd-total-fld
+
+           move ws-ytd-line to output-line
+           write output-line
+
       * Highest/Lowest locations and departments lines...
            move ws-high-loc to high-loc
            move ws-high-income-line to output-line
@@ -397,4 +929,22 @@
            move ws-low-dept-line to output-line
            write output-line.
 
+      * Write the control-total/balancing record for this run....
+       write-control-total.
+
+           move ws-grand-total to ws-ctl-hash-total
+
+           move "A5DEPINC" to ctl-program-id
+           move ws-ctl-records-read to ctl-records-read
+           move ws-ctl-records-written to ctl-records-written
+           move ws-ctl-hash-total to ctl-hash-total
+           write ctl-record
+
+      * A non-zero return code tells the next JCL step's COND that
+      * one or more input records were rejected to the exception
+      * file this run....
+           if ws-ctl-records-written < ws-ctl-records-read
+               move 4 to return-code
+           end-if.
+
        end program A5DEPINC.
