@@ -20,6 +20,40 @@
                assign to 'OUTFILE'
                organization is sequential.
 
+      * Records rejected before they can flow into the totals....
+           select exception-file
+               assign to 'EXCFILE'
+               organization is sequential.
+
+      * Shared employee master, used to confirm the employee number
+      * on each sales record is a real, current employee....
+           select empmast-file
+               assign to 'EMPMAST'
+               organization is sequential.
+
+      * Bonus-tier table: sales threshold, amount and label, read
+      * once at startup so a tier change is a data change, not a
+      * recompile....
+           select bonustab-file
+               assign to 'BONUSTAB'
+               organization is sequential.
+
+      * Control-total/balancing report, one line, written at the end
+      * of the run so records read and written can be checked....
+           select ctl-file
+               assign to 'CTLRPT'
+               organization is sequential.
+
+      * Work files used only when sorting by earnings, highest first..
+           select sort-in-file
+               assign to 'SRTIN'
+               organization is sequential.
+           select sort-file
+               assign to 'SRTWK'.
+           select sort-out-file
+               assign to 'SRTOUT'
+               organization is sequential.
+
        data division.
        file section.
 
@@ -40,6 +74,58 @@
            data record is output-line.
        01 output-line              pic x(100).
 
+      * One line per rejected input record and why it was rejected....
+       fd exception-file
+           recording mode is F
+           data record is exception-record.
+       01 exception-record.
+           05 exc-emp-no            pic 9(5).
+           05 filler                pic x(02) value spaces.
+           05 exc-reason            pic x(30).
+
+      * Employee master, read once at startup into a lookup table....
+       fd empmast-file
+           recording mode is F.
+           copy EMPMAST.
+
+      * Bonus-tier table: sales threshold, bonus amount, and label,
+      * checked highest threshold first....
+       fd bonustab-file
+           recording mode is F.
+       01 bonustab-record.
+           05 bt-threshold          pic 9(6).
+           05 bt-amount             pic 9(5).
+           05 bt-label              pic x(16).
+
+      * Control-total/balancing report record....
+       fd ctl-file
+           recording mode is F.
+           copy CTLREC.
+
+      * Unsorted work copy of each input record, keyed by the earned
+      * commission so it can be sorted highest first....
+       fd sort-in-file
+           recording mode is F
+           data record is sort-in-record
+           record contains 39 characters.
+       01 sort-in-record.
+           05 si-earned            pic 9(9).
+           05 si-detail            pic x(30).
+
+       sd sort-file
+           record contains 39 characters.
+       01 sort-rec.
+           05 sr-earned            pic 9(9).
+           05 sr-detail            pic x(30).
+
+       fd sort-out-file
+           recording mode is F
+           data record is sort-out-record
+           record contains 39 characters.
+       01 sort-out-record.
+           05 so-earned            pic 9(9).
+           05 so-detail            pic x(30).
+
        working-storage section.
 
       * Headings....
@@ -127,6 +213,7 @@
        77 ws-lines-per-page-const pic 99 value 10.
        77 ws-eof-flag pic x value 'N'.
        77 ws-const-y pic x value 'Y'.
+       77 ws-const-n pic x value 'N'.
 
        77 ws-line-count pic 99 value 0.
        77 ws-page-count pic 99 value 0.
@@ -139,27 +226,150 @@
 
        77 ws-bonus-amt pic 9(9) value 0.
 
-       procedure division.
+      * Bonus-tier table, loaded from BONUSTAB at startup by
+      * 150-load-bonus-tiers, checked highest threshold first....
+       01 ws-bonus-table.
+           05 ws-bonus-entry occurs 20 times.
+               10 ws-bonus-threshold pic 9(6).
+               10 ws-bonus-amount    pic 9(5).
+               10 ws-bonus-label     pic x(16).
+       77 ws-bonus-table-size pic 99 value 0.
+       77 ws-bonus-table-max  pic 99 value 20.
+       77 ws-bonus-idx        pic 99 comp.
+       77 ws-bonus-found-flag pic x value 'N'.
+       77 ws-bonustab-eof-flag pic x value 'N'.
+
+      * Employee master lookup table....
+       77 ws-emp-eof-flag       pic x value 'N'.
+       77 ws-emp-table-size     pic 9(4) comp value 0.
+       77 ws-emp-table-max      pic 9(4) value 2000.
+       01 ws-emp-table.
+           05 ws-emp-entry occurs 2000 times
+               indexed by ws-emp-idx.
+               10 ws-emp-table-no     pic 9(5).
+               10 ws-emp-table-salary pic 9(7)v99.
+       77 ws-emp-found-flag     pic x value 'N'.
+       77 ws-emp-match-idx      pic 9(4) comp value 0.
+
+      * Control-total counters, written to ctl-file at end of run.
+      * Hash total is the sum of the employee numbers processed, so a
+      * dropped or duplicated record shows up as an out-of-balance
+      * total between runs....
+       77 ws-ctl-records-read      pic 9(7) value 0.
+       77 ws-ctl-records-written   pic 9(7) value 0.
+       77 ws-ctl-hash-total        pic 9(11) value 0.
+
+      * Run mode: normal input order, or sorted by earnings descending.
+       77 ws-sort-arg pic x(10) value spaces.
+       77 ws-run-sorted pic x value 'N'.
+           88 run-sorted value 'Y'.
+
+      * PARM received from EXEC PGM=A3SCOMM,PARM='SORTED' on a real
+      * mainframe -- COMMAND-LINE only carries argv, which PARM does
+      * not populate there, so the linkage parameter is how JCL
+      * actually switches the run mode. OPTIONAL so a plain CALL
+      * "A3SCOMM" with no USING (e.g. from A0MENU) still works....
+       linkage section.
+       01 lk-sort-parm pic x(10).
+
+       procedure division using optional lk-sort-parm.
        000-main.
+           if lk-sort-parm is not omitted
+               move lk-sort-parm to ws-sort-arg
+           else
+               accept ws-sort-arg from command-line
+           end-if
+           if ws-sort-arg(1:6) = "SORTED"
+               move 'Y' to ws-run-sorted
+           end-if
+
            perform 100-open-files
+           perform 150-load-bonus-tiers
+           perform 160-load-employee-master
+           if run-sorted
+               perform 700-build-sorted-input
+           end-if
            perform 200-initialize-output
            perform 300-paging-process
                until ws-eof-flag = ws-const-y
            perform 390-calc-percentages
            perform 400-summary
+           perform 600-write-control-total
            perform 500-close-files
-           stop run.
+           goback.
 
       * Open input and output files...
        100-open-files.
            open input input-file
-           open output output-file.
+           open output output-file
+           open output exception-file
+           open output ctl-file.
+
+      * Load the bonus-tier table from BONUSTAB -- sales leadership's
+      * breakpoints for the year -- highest threshold first, so a
+      * tier change is a data change on BONUSTAB, not a recompile....
+       150-load-bonus-tiers.
+           open input bonustab-file
+           perform until ws-bonustab-eof-flag = 'Y'
+               read bonustab-file
+                   at end
+                       move 'Y' to ws-bonustab-eof-flag
+                   not at end
+                       if ws-bonus-table-size < ws-bonus-table-max
+                           add 1 to ws-bonus-table-size
+                           move bt-threshold to
+                               ws-bonus-threshold(ws-bonus-table-size)
+                           move bt-amount to
+                               ws-bonus-amount(ws-bonus-table-size)
+                           move bt-label to
+                               ws-bonus-label(ws-bonus-table-size)
+                       end-if
+               end-read
+           end-perform
+           close bonustab-file.
+
+      * Load every employee number on the master file into a table so
+      * each sales record can be checked against it....
+       160-load-employee-master.
+           open input empmast-file
+           perform until ws-emp-eof-flag = 'Y'
+               read empmast-file
+                   at end
+                       move 'Y' to ws-emp-eof-flag
+                   not at end
+                       if ws-emp-table-size < ws-emp-table-max
+                           add 1 to ws-emp-table-size
+                           move em-emp-no
+                               to ws-emp-table-no(ws-emp-table-size)
+                           move em-salary
+                               to ws-emp-table-salary(ws-emp-table-size)
+                       end-if
+               end-read
+           end-perform
+           close empmast-file.
 
       * Processing...
        200-initialize-output.
            write output-line from ws-spaceline
-           read input-file
-               at end move ws-const-y to ws-eof-flag.
+           perform 010-read-next-source.
+
+      * Read the next source record, from INFILE in normal run order
+      * or from the pre-sorted work file when sorting by earnings....
+       010-read-next-source.
+           if run-sorted
+               read sort-out-file
+                   at end
+                       move ws-const-y to ws-eof-flag
+                   not at end
+                       move so-detail to input-record
+                       add 1 to ws-ctl-records-read
+               end-read
+           else
+               read input-file
+                   at end move ws-const-y to ws-eof-flag
+                   not at end add 1 to ws-ctl-records-read
+               end-read
+           end-if.
 
        300-paging-process.
             perform until ws-eof-flag = ws-const-y
@@ -189,16 +399,60 @@
 
       * Calculate commission, bonus, and total paid...
        320-calc-commission.
-           read input-file
-               at end move ws-const-y to ws-eof-flag
-           end-read
+           perform 010-read-next-source
+
+           if ws-eof-flag not = ws-const-y
+               move 'N' to ws-emp-found-flag
+               perform varying ws-emp-idx from 1 by 1
+                   until ws-emp-idx > ws-emp-table-size
+                   or ws-emp-found-flag = 'Y'
+                   if in-emp-no = ws-emp-table-no(ws-emp-idx)
+                       move 'Y' to ws-emp-found-flag
+                       set ws-emp-match-idx to ws-emp-idx
+                   end-if
+               end-perform
+           end-if
+
+           if ws-eof-flag not = ws-const-y
+           and (in-sales not numeric or in-sales = 0)
+               move in-emp-no to exc-emp-no
+               move "ZERO OR INVALID SALES AMOUNT" to exc-reason
+               write exception-record
+           end-if
+
+           if ws-eof-flag not = ws-const-y
+           and in-sales numeric
+           and in-sales not = 0
+           and ws-emp-found-flag = 'N'
+               move in-emp-no to exc-emp-no
+               move "EMPLOYEE NOT ON MASTER FILE" to exc-reason
+               write exception-record
+           end-if
+
+           if ws-eof-flag not = ws-const-y
+           and in-sales numeric
+           and in-sales not = 0
+           and ws-emp-found-flag = 'Y'
+           and (in-comm-rate not numeric or in-comm-rate = 0)
+               move in-emp-no to exc-emp-no
+               move "INVALID COMMISSION RATE" to exc-reason
+               write exception-record
+           end-if
 
            if ws-eof-flag not = ws-const-y
-      * Move values to detail fields...
+           and in-sales numeric
+           and in-sales not = 0
+           and ws-emp-found-flag = 'Y'
+           and in-comm-rate numeric
+           and in-comm-rate not = 0
+      * Move values to detail fields, taking salary from the
+      * employee master (matched above) rather than this INFILE
+      * extract's copy, so a raise entered on the master shows up
+      * here without a separate sales-extract update....
                move in-emp-name to ws-name
                move in-emp-no to ws-sale-no
                move in-sales to ws-sales1
-               move in-salary to ws-salary
+               move ws-emp-table-salary(ws-emp-match-idx) to ws-salary
 
                move in-comm-rate to ws-sales-rate-int
                divide ws-sales-rate-int by 100
@@ -208,28 +462,27 @@
                compute ws-earned-calc rounded = (in-sales *
                                                ws-sales-rate-int) / 100
 
-      * Decide bonus...
+      * Decide bonus by looking up the sales amount in the tier table.
                move 0 to ws-bonus-amt
-               if in-sales >= 100000
-                   move 10000 to ws-bonus-amt
-                   move "BONUS 10000" to ws-bonus
-                   add 1 to ws-count-bonus
-               else if in-sales > 50000
-                   move 7500 to ws-bonus-amt
-                   move "BONUS 7500" to ws-bonus
-                   add 1 to ws-count-bonus
-               else if in-sales >= 25000
-                   move 5000 to ws-bonus-amt
-                   move "BONUS 5000" to ws-bonus
-                   add 1 to ws-count-bonus
-               else
-                   move 0 to ws-bonus-amt
-                   move "NO BONUS" to ws-bonus
-               end-if
-
-      * Calculate total paid...
-               compute ws-paid-calc rounded = in-salary +
-                                           ws-earned-calc + ws-bonus-amt
+               move "NO BONUS" to ws-bonus
+               move 'N' to ws-bonus-found-flag
+               perform varying ws-bonus-idx from 1 by 1
+                   until ws-bonus-idx > ws-bonus-table-size
+                   or ws-bonus-found-flag = 'Y'
+                   if in-sales >= ws-bonus-threshold(ws-bonus-idx)
+                       move ws-bonus-amount(ws-bonus-idx) to
+                           ws-bonus-amt
+                       move ws-bonus-label(ws-bonus-idx) to ws-bonus
+                       add 1 to ws-count-bonus
+                       move 'Y' to ws-bonus-found-flag
+                   end-if
+               end-perform
+
+      * Calculate total paid, using the master's salary the same as
+      * the detail line above...
+               compute ws-paid-calc rounded =
+                   ws-emp-table-salary(ws-emp-match-idx) +
+                   ws-earned-calc + ws-bonus-amt
 
                add in-sales to ws-total-sales
                add ws-paid-calc to ws-total-paid
@@ -243,6 +496,9 @@
 
                write output-line from ws-detail-line
                add 1 to ws-line-count
+
+               add 1 to ws-ctl-records-written
+               add in-emp-no to ws-ctl-hash-total
            end-if.
 
       * Calculate percentage of employees with bonus...
@@ -287,9 +543,72 @@
            move "%" to output-line
            write output-line.
 
+      * Write the control-total/balancing record for this run....
+       600-write-control-total.
+           move "A3SCOMM" to ctl-program-id
+           move ws-ctl-records-read to ctl-records-read
+           move ws-ctl-records-written to ctl-records-written
+           move ws-ctl-hash-total to ctl-hash-total
+           write ctl-record
+
+      * A non-zero return code tells the next JCL step's COND that
+      * one or more input records were rejected to the exception
+      * file this run....
+           if ws-ctl-records-written < ws-ctl-records-read
+               move 4 to return-code
+           end-if.
+
       * Close the files...
        500-close-files.
+           if run-sorted
+               close sort-out-file
+           else
+               close input-file
+           end-if
+           close output-file
+           close exception-file
+           close ctl-file.
+
+      * Pre-compute each record's earned commission, sort the work
+      * file descending by that amount, and leave the sorted output
+      * file open for input so paging reads it in earned order....
+       700-build-sorted-input.
+           open output sort-in-file
+           perform until ws-eof-flag = ws-const-y
+               read input-file
+                   at end
+                       move ws-const-y to ws-eof-flag
+                   not at end
+                       perform 710-compute-earned-only
+                       move ws-earned-calc to si-earned
+                       move input-record to si-detail
+                       write sort-in-record
+               end-read
+           end-perform
+           close sort-in-file
            close input-file
-           close output-file.
+
+           sort sort-file
+               on descending key sr-earned
+               using sort-in-file
+               giving sort-out-file
+
+           open input sort-out-file
+           move ws-const-n to ws-eof-flag.
+
+      * Commission earned, computed the same way 320-calc-commission
+      * does, used only to build the sort key -- a record with
+      * non-numeric sales or commission rate still gets carried
+      * through to the sorted file with a zero key (sorting to the
+      * bottom) instead of raising a data exception here; 320-calc-
+      * commission applies the real validation and exception routing
+      * once the sorted file is paged....
+       710-compute-earned-only.
+           if in-sales numeric and in-comm-rate numeric
+               compute ws-earned-calc rounded = (in-sales *
+                                               in-comm-rate) / 100
+           else
+               move 0 to ws-earned-calc
+           end-if.
 
        end program A3SCOMM.
