@@ -16,6 +16,29 @@
            select output-file
                assign to 'OUTFILE'
                organization is sequential.
+           select csv-file
+               assign to 'CSVFILE'
+               organization is sequential.
+           select jobclass-file
+               assign to 'JOBCLASS'
+               organization is sequential.
+
+      * Shared employee master, also used by A3SCOMM, so a salary
+      * change or new hire is entered once....
+           select empmast-file
+               assign to 'EMPMAST'
+               organization is sequential.
+
+      * Control-total/balancing report, one line, written at the end
+      * of the run so records read and written can be checked....
+           select ctl-file
+               assign to 'CTLRPT'
+               organization is sequential.
+
+      * Records rejected before they can flow into the report....
+           select exception-file
+               assign to 'EXCFILE'
+               organization is sequential.
        data division.
        file section.
 
@@ -23,9 +46,9 @@
        fd input-file
            recording mode is F
            data record is input-line
-           record contains 30 characters.
+           record contains 31 characters.
        01 input-line.
-           05 il-Employee-Number            pic 9(4).
+           05 il-Employee-Number            pic 9(5).
            05 il-Employee-Name              pic x(16).
            05 il-Educ-Code                  pic x(1).
            05 il-Year-Service               pic 9(2).
@@ -37,6 +60,48 @@
            data record is output-line
            record contains 120 characters.
        01 output-line                       pic x(120).
+
+      * CSV export: same employee data, comma-separated for a
+      * spreadsheet to pull in directly, one line per employee....
+       fd csv-file
+           recording mode is F
+           data record is csv-record
+           record contains 100 characters.
+       01 csv-record                        pic x(100).
+
+      * Job-class table: education code, years-of-service band,
+      * position label, and increase percentage for that band, read
+      * once at startup so a policy change is a data change, not a
+      * recompile....
+       fd jobclass-file
+           recording mode is F
+           data record is jobclass-record
+           record contains 16 characters.
+       01 jobclass-record.
+           05 jc-educ-code             pic x(1).
+           05 jc-min-years             pic 9(2).
+           05 jc-max-years             pic 9(2).
+           05 jc-position              pic x(8).
+           05 jc-increase-pct          pic 9(2)v9.
+
+      * Employee master, read once at startup into a lookup table....
+       fd empmast-file
+           recording mode is F.
+           copy EMPMAST.
+
+      * Control-total/balancing report record....
+       fd ctl-file
+           recording mode is F.
+           copy CTLREC.
+
+      * One line per rejected employee record and why it was rejected.
+       fd exception-file
+           recording mode is F.
+       01 exception-record.
+           05 exc-emp-no                pic 9(5).
+           05 filler                    pic x(02) value spaces.
+           05 exc-reason                pic x(30).
+
        working-storage section.
 
        01 ws-educ-code                    pic x.
@@ -145,8 +210,8 @@
        01 ws-detail-line .
             05 filler                       pic x(05)
                 value spaces.
-            05 ws-Emp-Number                PIC 9(3).
-            05 filler                       pic X(3)
+            05 ws-Emp-Number                PIC 9(5).
+            05 filler                       pic X(1)
                 value spaces.
             05 ws-Emp-Name                  PIC X(15).
             05 filler                       pic X(03)
@@ -293,8 +358,7 @@
        77 ws-Inc-Prct-Alpha-Display         pic x(4) value spaces.
        77 ws-eof-flag                       pic x value 'n'.
        77 ws-const-y                        pic x value 'y'.
-       77 ws-Page-Number                    pic 9 value 0.
-       77 ws-Max-Pages                      pic 9 value 5.
+       77 ws-Page-Number                    pic 99 value 0.
        77 ws-line-count                     pic 99 value 0.
        77 ws-lines-per-page                 pic 99 value 10.
        77 ws-spaceline                      pic x(99) value spaces.
@@ -306,23 +370,89 @@
        77 ws-Unclass-const                  pic x(8) value "UN-CLAS.".
        77 ws-Un-Prog                        pic x(4) value "PROG".
        77 ws-Jr-Prog-const                  pic x(7) value "JR PROG".
-       77 ws-Analyst-Inc                    pic 99V9 value 13.8.
-       77 ws-SenProg-Inc                    pic 99V9
-            value 10.3.
-       77 ws-Prog-Inc                       pic 9V9
-            value 7.7.
-       77 ws-Jr-Prog-Inc                    pic 9V9
-            value 4.2.
-       77 ws-Unclass-Inc                    pic 9(1)
-            value 0.
        77 ws-Last-Page-flag                 pic x value 'N'.
 
+      * Company-wide grand-total average increase heading, printed
+      * once at the very end of the report, across every page....
+      * CSV export working fields....
+       01 ws-csv-fields.
+           05 ws-csv-emp-no      pic 9(5).
+           05 ws-csv-name        pic x(16).
+           05 ws-csv-years       pic 99.
+           05 ws-csv-position    pic x(8).
+           05 ws-csv-salary      pic zzzzz9.99.
+           05 ws-csv-inc-pct     pic z9.9.
+           05 ws-csv-inc-amt     pic zzzzz9.99.
+           05 ws-csv-new-salary  pic zzzzz9.99.
+
+       01 ws-csv-header                     pic x(100)
+           value "Emp No,Name,Years,Position,Present Salary,
+      -    "Increase Pct,Increase Amount,New Salary".
+
+       01 ws-company-wide-heading.
+           05 filler                        pic x(05)
+               value spaces.
+           05 filler                        pic x(48)
+               value "COMPANY-WIDE AVERAGE INCREASE BY POSITION -".
+           05 filler                        pic x(15)
+               value " ALL EMPLOYEES".
+
+      * Job-class table loaded from JOBCLASS at startup....
+       01 ws-jobclass-table.
+           05 ws-jc-entry occurs 10 times
+               indexed by ws-jc-idx.
+               10 ws-jc-educ-code          pic x(1).
+               10 ws-jc-min-years          pic 9(2).
+               10 ws-jc-max-years          pic 9(2).
+               10 ws-jc-position           pic x(8).
+               10 ws-jc-increase-pct       pic 9(2)v9.
+       77 ws-jc-table-size                  pic 99 value 0.
+       77 ws-jc-table-max                   pic 99 value 10.
+       77 ws-jc-eof-flag                    pic x value 'N'.
+       77 ws-jc-found-flag                  pic x value 'N'.
+
+      * Employee master, read once at startup into a lookup table, so
+      * a salary change on the master is picked up here without also
+      * having to edit INFILE....
+       01 ws-emp-table.
+           05 ws-emp-entry occurs 2000 times
+               indexed by ws-emp-idx.
+               10 ws-emp-table-no           pic 9(5).
+               10 ws-emp-table-salary       pic 9(7)v99.
+               10 ws-emp-table-educ         pic x(1).
+               10 ws-emp-table-years        pic 9(2).
+       77 ws-emp-table-size                 pic 9(4) comp value 0.
+       77 ws-emp-table-max                  pic 9(4) value 2000.
+       77 ws-emp-eof-flag                   pic x value 'N'.
+       77 ws-emp-found-flag                 pic x value 'N'.
+       77 ws-emp-match-idx                  pic 9(4) comp value 0.
+       77 ws-Effective-Educ-Code            pic x(1).
+       77 ws-Effective-Years                pic 9(2).
+
+      * Control-total counters, written to ctl-file at end of run.
+      * Hash total is the sum of the employee numbers processed, so a
+      * dropped or duplicated record shows up as an out-of-balance
+      * total between runs....
+       77 ws-ctl-records-read               pic 9(7) value 0.
+       77 ws-ctl-records-written            pic 9(7) value 0.
+       77 ws-ctl-hash-total                 pic 9(11) value 0.
+
+      * Set to 'N' by validate-salary-record when a record fails a
+      * check, so 250-calculation-sale knows to reject it instead of
+      * printing and totalling it....
+       77 ws-valid-flag                     pic x value 'Y'.
+
        procedure division.
        000-main.
 
       * Open files...
            open input input-file.
            open output output-file.
+           open output csv-file.
+           open output ctl-file.
+           open output exception-file.
+           move ws-csv-header to csv-record.
+           write csv-record.
 
       * Date and Time...
            accept ws-date from date yyyymmdd.
@@ -330,19 +460,90 @@
            accept ws-time from time.
                 display ws-time.
            move 0 to ws-Page-Number.
+           perform 110-load-job-class-table.
+           perform 120-load-employee-master.
            perform 100-read-files.
            perform 150-paging-process
-               until ws-eof-flag = ws-const-y
-               or ws-Page-Number >= ws-Max-Pages.
+               until ws-eof-flag = ws-const-y.
            perform 300-print-last-page.
+           perform 900-write-control-total.
 
       * Close the input and output files...
-           close input-file output-file.
+           close input-file output-file csv-file ctl-file
+                 exception-file.
            goback.
        100-read-files.
 
            read input-file
-               at end move ws-const-y       to ws-eof-flag.
+               at end move ws-const-y       to ws-eof-flag
+               not at end add 1 to ws-ctl-records-read.
+
+      * Load the job-class bands and increase percentages from
+      * JOBCLASS into a table so 250-calculation-sale can look up a
+      * position and rate instead of testing them in-line....
+       110-load-job-class-table.
+           open input jobclass-file
+           perform until ws-jc-eof-flag = 'Y'
+               read jobclass-file
+                   at end
+                       move 'Y' to ws-jc-eof-flag
+                   not at end
+                       if ws-jc-table-size < ws-jc-table-max
+                           add 1 to ws-jc-table-size
+                           move jc-educ-code
+                               to ws-jc-educ-code(ws-jc-table-size)
+                           move jc-min-years
+                               to ws-jc-min-years(ws-jc-table-size)
+                           move jc-max-years
+                               to ws-jc-max-years(ws-jc-table-size)
+                           move jc-position
+                               to ws-jc-position(ws-jc-table-size)
+                           move jc-increase-pct
+                               to ws-jc-increase-pct(ws-jc-table-size)
+
+      * The totals/averages page buckets by these same five position
+      * literals -- a JOBCLASS row that doesn't match one of them
+      * would classify and print fine but drop out of every count
+      * and total with nothing to show for it, so flag it here....
+                           if jc-position not = ws-Analyst-const
+                           and jc-position not = ws-SenProg-const
+                           and jc-position not = ws-Prog-const
+                           and jc-position not = ws-Jr-Prog-const
+                           and jc-position not = ws-Unclass-const
+                               display "WARNING: JOBCLASS POSITION '"
+                                   jc-position
+                                   "' NOT RECOGNIZED -- ROW EXCLUDED"
+                                   " FROM SUMMARY TOTALS"
+                           end-if
+                       end-if
+               end-read
+           end-perform
+           close jobclass-file.
+
+      * Load the shared employee master into a lookup table so
+      * 250-calculation-sale can pull the current salary, education
+      * code, and years of service for an employee found there....
+       120-load-employee-master.
+           open input empmast-file
+           perform until ws-emp-eof-flag = 'Y'
+               read empmast-file
+                   at end
+                       move 'Y' to ws-emp-eof-flag
+                   not at end
+                       if ws-emp-table-size < ws-emp-table-max
+                           add 1 to ws-emp-table-size
+                           move em-emp-no
+                               to ws-emp-table-no(ws-emp-table-size)
+                           move em-salary
+                               to ws-emp-table-salary(ws-emp-table-size)
+                           move em-educ-code
+                               to ws-emp-table-educ(ws-emp-table-size)
+                           move em-years-service
+                               to ws-emp-table-years(ws-emp-table-size)
+                       end-if
+               end-read
+           end-perform
+           close empmast-file.
 
       * Start new page, count jobs, calculate, and print averages...
        150-paging-process.
@@ -363,9 +564,6 @@
       * Print page number, headings, and column titles...
        200-headings.
            add 1 to ws-Page-Number.
-           if ws-Page-Number > ws-Max-Pages
-               move 1 to ws-Page-Number
-           end-if.
            move ws-Page-Number              to ws-report-page-no.
            if ws-Page-Number = 1
                write output-line            from ws-report-heading
@@ -381,36 +579,104 @@
            write output-line                from ws-column-headings.
            write output-line                from ws-column-heading2.
 
-      * Set position by education and service,
-      * calculate increase and total...
-       250-calculation-sale.
+      * Check the record's content before it is allowed to flow into
+      * the report -- an unrecognized education code or a
+      * non-numeric/zero salary gets rejected with a reason instead
+      * of printed and totalled. Tested against the effective
+      * fields (post employee-master override), so an employee whose
+      * master record supplies a good salary/education code isn't
+      * rejected over a stale INFILE copy....
+       validate-salary-record.
+           move 'Y' to ws-valid-flag
+
+           if ws-Effective-Educ-Code not = 'G'
+           and ws-Effective-Educ-Code not = 'N'
+               move 'N' to ws-valid-flag
+               move il-Employee-Number to exc-emp-no
+               move "INVALID EDUCATION CODE" to exc-reason
+               write exception-record
+           end-if
+
+           if ws-Present-Salary-Calc not numeric
+           or ws-Present-Salary-Calc = 0
+               move 'N' to ws-valid-flag
+               move il-Employee-Number to exc-emp-no
+               move "INVALID PRESENT SALARY" to exc-reason
+               write exception-record
+           end-if.
+
+      * Load this employee's fields and fold in the employee
+      * master's salary, education code, and years of service --
+      * ahead of validation, so a good master record can stand in
+      * for a stale/zero INFILE copy instead of being rejected....
+       251-load-employee-fields.
            move  il-Employee-Number    to  ws-Emp-Number.
            move  il-Employee-Name      to  ws-Emp-Name.
            move  il-Year-Service      to  ws-Years.
            move  il-Present-Salary     to  ws-Present-Salary-Calc.
            move  "%"                   to ws-Percent-Sign.
-           if il-Educ-Code = "G" and il-Year-Service > 16 then
-                  move ws-Analyst-const TO ws-Position
-           else
-           if il-Educ-Code = "G" and il-Year-Service >= 5 and
-                  il-Year-Service <= 16 then
-                  move ws-SenProg-const to ws-Position
-             else
-             if il-Educ-Code = "G" and il-Year-Service <= 4 then
-
-                  move ws-Unclass-const to ws-Position
-             else
-             if il-Educ-Code = "N" and  il-Year-Service > 9  then
-                  move ws-Prog-const to ws-Position
-             else
-             if il-Educ-Code = "N" and il-Year-Service > 4 and
-                il-Year-Service <= 9 then
-                  move ws-Jr-Prog-const to ws-Position
-             else
-                 if il-Educ-Code = "N" and il-Year-Service <= 4 then
-                      move ws-Unclass-const to ws-Position
-                 end-if
-            end-if.
+           move  il-Educ-Code           to ws-Effective-Educ-Code.
+           move  il-Year-Service        to ws-Effective-Years.
+
+           move 'N' to ws-emp-found-flag
+           perform varying ws-emp-idx from 1 by 1
+               until ws-emp-idx > ws-emp-table-size
+               or ws-emp-found-flag = 'Y'
+               if il-Employee-Number = ws-emp-table-no(ws-emp-idx)
+                   move 'Y' to ws-emp-found-flag
+                   set ws-emp-match-idx to ws-emp-idx
+               end-if
+           end-perform
+
+           if ws-emp-found-flag = 'Y'
+               move ws-emp-table-salary(ws-emp-match-idx)
+                   to ws-Present-Salary-Calc
+               move ws-emp-table-educ(ws-emp-match-idx)
+                   to ws-Effective-Educ-Code
+               move ws-emp-table-years(ws-emp-match-idx)
+                   to ws-Effective-Years
+               move ws-emp-table-years(ws-emp-match-idx) to ws-Years
+           end-if.
+
+      * Read the next employee, load and validate it, and either
+      * process it or reject it to the exception file...
+       250-calculation-sale.
+           perform 251-load-employee-fields
+           perform validate-salary-record
+           if ws-valid-flag = 'Y'
+               perform 255-process-valid-employee
+           end-if
+           read input-file
+               at end
+                   move ws-const-y to ws-eof-flag
+                   move 'Y' to ws-Last-Page-flag
+               not at end
+                   add 1 to ws-ctl-records-read.
+
+      * Set position by education and service,
+      * calculate increase and total. Employee fields and the
+      * employee-master override were already applied by
+      * 251-load-employee-fields before this record was validated....
+       255-process-valid-employee.
+
+      * Classify the employee's job band and increase percentage by
+      * looking up education code and years of service in the
+      * job-class table loaded from JOBCLASS....
+           move spaces to ws-Position
+           move 0 to ws-Increase-Percent-Calc
+           move 'N' to ws-jc-found-flag
+           perform varying ws-jc-idx from 1 by 1
+               until ws-jc-idx > ws-jc-table-size
+               or ws-jc-found-flag = 'Y'
+               if ws-Effective-Educ-Code = ws-jc-educ-code(ws-jc-idx)
+               and ws-Effective-Years >= ws-jc-min-years(ws-jc-idx)
+               and ws-Effective-Years <= ws-jc-max-years(ws-jc-idx)
+                   move ws-jc-position(ws-jc-idx) to ws-Position
+                   move ws-jc-increase-pct(ws-jc-idx)
+                       to ws-Increase-Percent-Calc
+                   move 'Y' to ws-jc-found-flag
+               end-if
+           end-perform.
       * Add employee data to correct totals based on job position...
            if ws-Position = ws-Analyst-const then
                  add 1 to  ws-Count-Analyst
@@ -435,16 +701,7 @@
            else if ws-Position = ws-Unclass-const then
                  add 1 to ws-Count-Unclass
            end-if.
-            if ws-Position = ws-Analyst-const then
-                 move ws-Analyst-inc to ws-Increase-Percent-Calc
-            else if ws-Position = ws-SenProg-const then
-                 move ws-SenProg-Inc to ws-Increase-Percent-Calc
-            else if ws-Position = ws-Prog-const then
-                 move ws-Prog-Inc to ws-Increase-Percent-Calc
-            else if ws-Position = ws-Jr-Prog-const then
-                 move ws-Jr-Prog-Inc to ws-Increase-Percent-Calc
-            else
-                 move 0 to ws-Increase-Percent-Calc
+            if ws-Increase-Percent-Calc = 0
                  move spaces to ws-Percent-Sign
             end-if.
             if ws-Increase-Percent-Calc = 0
@@ -453,10 +710,10 @@
                 move ws-Increase-Percent-Calc to ws-Inc-Prct-Disp
             end-if.
            compute ws-Pay-Increase-Calc rounded
-                = (il-Present-Salary * ws-Increase-Percent-Calc)
+                = (ws-Present-Salary-Calc * ws-Increase-Percent-Calc)
                                                      / 100
            compute ws-New-Salary-Calc rounded
-                = (il-Present-Salary + ws-Pay-Increase-Calc)
+                = (ws-Present-Salary-Calc + ws-Pay-Increase-Calc)
            move ws-Present-Salary-Calc to ws-Present-Salary
            move ws-Increase-Percent-Calc to ws-Inc-Prct-Disp
            move ws-Pay-Increase-Calc to ws-Pay-Increase
@@ -464,21 +721,58 @@
            write output-line                from ws-spaceline .
            write output-line                from ws-detail-line .
            add 1 to ws-line-count.
-           read input-file
-               at end
-                   move ws-const-y to ws-eof-flag
-                   move 'Y' to ws-Last-Page-flag.
+           perform 260-write-csv-detail.
+           add 1 to ws-ctl-records-written.
+           add il-Employee-Number to ws-ctl-hash-total.
+
+      * Write the current employee's data as a CSV line, matching the
+      * printed detail line, for payroll to load into a spreadsheet...
+       260-write-csv-detail.
+           move il-Employee-Number to ws-csv-emp-no
+           move il-Employee-Name   to ws-csv-name
+           move ws-Years           to ws-csv-years
+           move ws-Position        to ws-csv-position
+           move ws-Present-Salary-Calc to ws-csv-salary
+           move ws-Increase-Percent-Calc to ws-csv-inc-pct
+           move ws-Pay-Increase-Calc to ws-csv-inc-amt
+           move ws-New-Salary-Calc  to ws-csv-new-salary
+
+           move spaces to csv-record
+           string
+               ws-csv-emp-no       delimited by size
+               ","                 delimited by size
+               ws-csv-name         delimited by size
+               ","                 delimited by size
+               ws-csv-years        delimited by size
+               ","                 delimited by size
+               ws-csv-position     delimited by size
+               ","                 delimited by size
+               ws-csv-salary       delimited by size
+               ","                 delimited by size
+               ws-csv-inc-pct      delimited by size
+               ","                 delimited by size
+               ws-csv-inc-amt      delimited by size
+               ","                 delimited by size
+               ws-csv-new-salary   delimited by size
+               into csv-record
+           end-string
+           write csv-record.
 
       * Prints the final page with averages if it is the last page...
        300-print-last-page.
            if ws-Last-Page-flag = 'Y'
                perform 350-calculate-averages
                write output-line            from ws-spaceline
+               write output-line            from ws-company-wide-heading
+               write output-line            from ws-spaceline
                write output-line            from ws-Average-Variable1
                write output-line            from ws-Average-Variable2
            end-if.
 
-      * Calculate average salary for each job position...
+      * Calculate the average pay increase for each job position
+      * across every employee in the whole run (every page, not just
+      * the current one) -- ws-Totals is accumulated per record in
+      * 250-calculation-sale and is never reset per page....
        350-calculate-averages.
            if ws-Analyst-Total-Count > 0
              compute ws-Analyst-Avg-Total rounded
@@ -517,4 +811,19 @@
             move zero to ws-JrProg-Avg-Display of ws-Average-Variable2
            end-if.
 
+      * Write the control-total/balancing record for this run....
+       900-write-control-total.
+           move "A4SALRPT" to ctl-program-id
+           move ws-ctl-records-read to ctl-records-read
+           move ws-ctl-records-written to ctl-records-written
+           move ws-ctl-hash-total to ctl-hash-total
+           write ctl-record
+
+      * A non-zero return code tells the next JCL step's COND that
+      * one or more input records were rejected to the exception
+      * file this run....
+           if ws-ctl-records-written < ws-ctl-records-read
+               move 4 to return-code
+           end-if.
+
        end program A4SALRPT.
\ No newline at end of file
