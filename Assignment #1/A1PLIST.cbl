@@ -11,28 +11,82 @@
        input-output section.
        file-control.
 
+           select prodmast-file
+                assign to PRODMAST
+                organization is sequential.
+
            select output-file
                 assign to OUTFILE
                 organization is sequential.
 
+      * Control-total/balancing report, one line, written at the end
+      * of the run so records read and written can be checked....
+           select ctl-file
+                assign to CTLRPT
+                organization is sequential.
+
+      * Records rejected before they can flow into the report....
+           select exception-file
+                assign to EXCFILE
+                organization is sequential.
+
        data division.
        file section.
 
+      * Product master: name, description, quantity, reorder point...
+       fd prodmast-file
+           recording mode is F
+           data record is prodmast-record
+           record contains 63 characters.
+
+       01 prodmast-record.
+           05 pm-product-name               pic x(15).
+           05 pm-product-descr               pic x(30).
+           05 pm-qty-on-hand                pic 9(9).
+           05 pm-reorder-point              pic 9(9).
+
        fd output-file
            recording mode is F
            data record is output-line
-           record contains 60 characters.
+           record contains 70 characters.
 
-       01 output-line                       pic x(60).
+       01 output-line                       pic x(70).
+
+      * Control-total/balancing report record....
+       fd ctl-file
+           recording mode is F
+           data record is ctl-record.
+           copy CTLREC.
+
+      * One line per rejected product record and why it was rejected..
+       fd exception-file
+           recording mode is F
+           data record is exception-record.
+       01 exception-record.
+           05 exc-product-name          pic x(15).
+           05 filler                    pic x(02) value spaces.
+           05 exc-reason                pic x(30).
 
        working-storage section.
 
+       01 ws-eof-flag                       pic x value 'N'.
+           88 ws-eof                        value 'Y'.
+
+      * Control-total counters, written to ctl-file at end of run....
+       01 ws-ctl-records-read               pic 9(7) value 0.
+       01 ws-ctl-records-written            pic 9(7) value 0.
+       01 ws-ctl-hash-total                 pic 9(11) value 0.
+
+      * Set to 'N' by validate-product when a record fails a check,
+      * so print-product knows to skip it instead of reporting it....
+       01 ws-valid-flag                     pic x value 'Y'.
+
       * Title...
        01 ws-title.
            05 filler               pic x(10) value spaces.
            05 filler               pic x(30)
               value "Mainframe I Product Listing".
-           05 filler               pic x(20) value spaces.
+           05 filler               pic x(30) value spaces.
 
       * Headings...
        01 ws-heading.
@@ -40,8 +94,10 @@
              value "Product Name       Description".
           05 filler               pic x(30)
              value "                Quantity".
+          05 filler               pic x(10)
+             value "Status".
 
-      * Structure: Product's Name, Description, Quantity....
+      * Structure: Product's Name, Description, Quantity, Status...
        01 ws-detail-line.
            05 ws-product-name               pic x(15)
                 value spaces.
@@ -53,8 +109,12 @@
                 value spaces.
            05 ws-product-qnty               pic x(9)
                 value spaces.
+           05 filler                        pic x(2)
+                value spaces.
+           05 ws-reorder-flag                pic x(8)
+                value spaces.
 
-       01 ws-blank-line                     pic x(60)
+       01 ws-blank-line                     pic x(70)
                 value spaces.
 
 
@@ -62,7 +122,10 @@
        procedure division.
        000-main.
       *
+           open input prodmast-file
            open output output-file.
+           open output ctl-file.
+           open output exception-file.
 
            write output-line                from ws-title.
 
@@ -72,53 +135,94 @@
 
            write output-line                from ws-blank-line.
 
-      * First Product...
-           move "PEN"                       to ws-product-name.
-           move "Blue Ball Pen"             to ws-product-descr.
-           move "000050"                    to ws-product-qnty.
-
-           write output-line                from ws-detail-line.
-           move spaces                      to ws-detail-line.
-
-
-      * Second Product...
-           move "BOOK"                      to ws-product-name.
-           move "Notebook of 200 Pages"     to ws-product-descr.
-           move "000030"                    to ws-product-qnty.
-
-           write output-line                from ws-detail-line.
-           move spaces                      to ws-detail-line.
-
-
-      * Third Product...
-           move "Box"                       to ws-product-name.
-           move "Lunch Box Made of Plastic" to ws-product-descr.
-           move "000050"                    to ws-product-qnty.
-
-           write output-line                from ws-detail-line.
-           move spaces                      to ws-detail-line.
-
-
-      * Fourth Product...
-           move "BAG"                       to ws-product-name.
-           move "Small School Bag"          to ws-product-descr.
-           move "000020"                    to ws-product-qnty.
-
-           write output-line                from ws-detail-line.
-           move spaces                      to ws-detail-line.
-
-
-      * Fifth Product...
-           move "BOTTLE"                    to ws-product-name.
-           move "Water Bottle of 1L"        to ws-product-descr.
-           move "000080"                    to ws-product-qnty.
-
-           write output-line                from ws-detail-line.
-           move spaces                      to ws-detail-line.
-
-
+           read prodmast-file
+               at end
+                   set ws-eof              to true
+               not at end
+                   add 1                   to ws-ctl-records-read
+           end-read
+
+           perform until ws-eof
+               perform print-product
+               read prodmast-file
+                   at end
+                       set ws-eof          to true
+                   not at end
+                       add 1               to ws-ctl-records-read
+               end-read
+           end-perform.
+
+           perform write-control-total.
+
+           close prodmast-file.
            close output-file.
+           close ctl-file.
+           close exception-file.
 
            goback.
+
+      * Check the record's content before it is allowed to flow into
+      * the report -- a missing name or non-numeric quantity field
+      * gets rejected with a reason instead of printed or totalled...
+       validate-product.
+           move 'Y' to ws-valid-flag
+
+           if pm-product-name = spaces
+               move 'N' to ws-valid-flag
+               move pm-product-name to exc-product-name
+               move "MISSING PRODUCT NAME" to exc-reason
+               write exception-record
+           end-if
+
+           if pm-qty-on-hand not numeric
+               move 'N' to ws-valid-flag
+               move pm-product-name to exc-product-name
+               move "INVALID QUANTITY ON HAND" to exc-reason
+               write exception-record
+           end-if
+
+           if pm-reorder-point not numeric
+               move 'N' to ws-valid-flag
+               move pm-product-name to exc-product-name
+               move "INVALID REORDER POINT" to exc-reason
+               write exception-record
+           end-if.
+
+      * Move one product master record to the detail line and write...
+       print-product.
+           perform validate-product
+
+           if ws-valid-flag = 'Y'
+               move pm-product-name             to ws-product-name
+               move pm-product-descr            to ws-product-descr
+               move pm-qty-on-hand              to ws-product-qnty
+
+               if pm-qty-on-hand < pm-reorder-point
+                   move "REORDER"                to ws-reorder-flag
+               else
+                   move spaces                   to ws-reorder-flag
+               end-if
+
+               write output-line                from ws-detail-line
+               move spaces                      to ws-detail-line
+
+               add 1                       to ws-ctl-records-written
+               add pm-qty-on-hand          to ws-ctl-hash-total
+           end-if.
+
+      * Write the control-total/balancing record for this run....
+       write-control-total.
+           move "A1PLIST"                   to ctl-program-id.
+           move ws-ctl-records-read         to ctl-records-read.
+           move ws-ctl-records-written      to ctl-records-written.
+           move ws-ctl-hash-total           to ctl-hash-total.
+           write ctl-record.
+
+      * A non-zero return code tells the next JCL step's COND that
+      * one or more input records were rejected to the exception
+      * file this run....
+           if ws-ctl-records-written < ws-ctl-records-read
+               move 4 to return-code
+           end-if.
       *
        end program A1PLIST.
